@@ -1,9 +1,9 @@
       ******************************************************************
       * CIS/CSC - 304 - COBOL
       * Assignment 2
-      * 
+      *
       * Authors: ROBERT KRENCY
-      * 
+      *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -14,7 +14,7 @@
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
-       
+
        FILE-CONTROL.
 
            SELECT INPUT-FILE ASSIGN TO 'INPUT.TXT'
@@ -26,32 +26,40 @@
            SELECT INVALID-RECORDS-FILE ASSIGN TO 'BAD.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT BRANCH-SUMMARY-FILE ASSIGN TO 'BRANCHSUM.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALESPERSON-SUMMARY-FILE ASSIGN TO 'SALESPERSON.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COMMISSION-EXTRACT-FILE ASSIGN TO 'COMMISSION.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
 
        DATA DIVISION.
        FILE SECTION.
 
       * INPUT RECORD FILE INFORMATION
-       FD INPUT-FILE 
+       FD INPUT-FILE
            RECORD CONTAINS 67 CHARACTERS
            DATA RECORD IS INPUT-RECORD.
        01 INPUT-RECORD.
            05  SALE-LOCATION       PIC X(11).
-           05  BRANCH              PIC 9(4). 
+           05  BRANCH              PIC 9(4).
            05  SALESPERSON         PIC X(10).
-           05  CUSTOMER-NAME       PIC X(10). 
+           05  CUSTOMER-NAME       PIC X(10).
            05  SALE-DATE.
                06 SALE-MONTH       PIC 99.
                    88 VALID-MONTH VALUES 1 THRU 12.
                06 SALE-DAY         PIC 99.
                06 SALE-YEAR        PIC 99.
-           05  SALE-AMOUNT         PIC 9(6). 
+           05  SALE-AMOUNT         PIC 9(6).
            05  COMMISSION-RATE     PIC 9(3).
                88 VALID-COMM-RATE VALUES 0 THRU 100.
            05  CAR-MODEL           PIC X(13).
            05  CAR-YEAR            PIC 9(4).
-               88 VALID-CAR-YEAR VALUES 1930 THRU 1995.
-      
+
       * GOOD RECORD OUTPUT INFORMATION
        FD VALID-RECORDS-FILE
            RECORD CONTAINS 100 CHARACTERS
@@ -64,16 +72,42 @@
            DATA RECORD IS BAD-PRINT-LINE.
        01 BAD-PRINT-LINE PIC X(150) VALUE SPACES.
 
+      * PER-BRANCH SUMMARY OUTPUT INFORMATION
+       FD BRANCH-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS BRANCH-SUMMARY-PRINT-LINE.
+       01 BRANCH-SUMMARY-PRINT-LINE PIC X(80).
+
+      * PER-SALESPERSON SUMMARY OUTPUT INFORMATION
+       FD SALESPERSON-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SALESPERSON-SUMMARY-PRINT-LINE.
+       01 SALESPERSON-SUMMARY-PRINT-LINE PIC X(80).
+
+      * MONTH-END COMMISSION PAYOUT EXTRACT FOR PAYROLL
+       FD COMMISSION-EXTRACT-FILE
+           RECORD CONTAINS 21 CHARACTERS
+           DATA RECORD IS COMMISSION-EXTRACT-RECORD.
+       01 COMMISSION-EXTRACT-RECORD.
+           05 CE-SALESPERSON        PIC X(10).
+           05 CE-TOTAL-COMMISSION   PIC 9(9)V99.
+
 
 
        WORKING-STORAGE SECTION.
-       
+
       * INVALID DATA RECORD
        01 INVALID-RECORD.
            05 ERROR-MESSAGE PIC X(40) VALUE 'ERROR MESSAGE'.
            05 FILLER        PIC X(5)  VALUE SPACES.
            05 RECORD-DATA   PIC X(90) VALUE 'RECORD DATA'.
 
+      * GOOD RECORD OUTPUT - INPUT DATA PLUS COMPUTED COMMISSION AMOUNT
+       01 GOOD-RECORD-OUT.
+           05 GOOD-INPUT-DATA       PIC X(67).
+           05 FILLER                PIC X(5) VALUE SPACES.
+           05 GOOD-COMMISSION-AMOUNT PIC $$$,$$9.99.
+
       * DATA-REMAINS-SWITCH: KEEP TRACK OF DATA LEFT IN INPUT
        01 DATA-REMAINS-SWITCH PIC X(2) VALUES SPACES.
 
@@ -81,13 +115,16 @@
        01 VALID-RECORD-SWITCH PIC X(7) VALUE 'ERROR'.
 
       * DATA VALIDATION FLAGS
-       01 DVF-MISSING-DATA      PIC X VALUE 'F'.
-       01 DVF-NONNUMERIC-DATA   PIC X VALUE 'F'.
-       01 DVF-INVALID-MONTH     PIC X VALUE 'F'.
-       01 DVF-INVALID-DAY       PIC X VALUE 'F'.
-       01 DVF-INVALID-COMM-RATE PIC X VALUE 'F'.
-       01 DVF-INVALID-CAR-YEAR  PIC X VALUE 'F'.
-       01 DVF-INVALID-RECORD    PIC X VALUE 'F'.
+       01 DVF-MISSING-DATA       PIC X VALUE 'F'.
+       01 DVF-NONNUMERIC-DATA    PIC X VALUE 'F'.
+       01 DVF-INVALID-MONTH      PIC X VALUE 'F'.
+       01 DVF-INVALID-DAY        PIC X VALUE 'F'.
+       01 DVF-INVALID-COMM-RATE  PIC X VALUE 'F'.
+       01 DVF-INVALID-CAR-YEAR   PIC X VALUE 'F'.
+       01 DVF-UNKNOWN-BRANCH     PIC X VALUE 'F'.
+       01 DVF-CAR-YEAR-AFTER-SALE PIC X VALUE 'F'.
+       01 DVF-POSSIBLE-DUPLICATE PIC X VALUE 'F'.
+       01 DVF-INVALID-RECORD     PIC X VALUE 'F'.
 
       * VALID-DATES DATA
        01 DAYS-IN-MONTH PIC 99.
@@ -95,20 +132,95 @@
            88 30-DAYS VALUES 4,6,9,11.
            88 28-DAYS VALUES 2.
 
+      * FULL (4-DIGIT) SALE YEAR, WINDOWED FROM THE 2-DIGIT INPUT YEAR
+       01 FULL-SALE-YEAR PIC 9(4) VALUE ZERO.
+
+      * LEAP-YEAR-SWITCH: 'Y' WHEN FULL-SALE-YEAR IS A LEAP YEAR
+       01 LEAP-YEAR-SWITCH PIC X VALUE 'N'.
+
+      * VALID BRANCH CODES WE ACTUALLY OPERATE
+       01 VALID-BRANCH-DATA PIC X(20) VALUE '10011002100310041005'.
+       01 VALID-BRANCH-TABLE REDEFINES VALID-BRANCH-DATA.
+           03 VALID-BRANCH-ENTRY PIC 9(4) OCCURS 5 TIMES.
+       01 BRANCH-TABLE-INDEX PIC 99 VALUE ZERO.
+       01 BRANCH-FOUND-INDEX PIC 99 VALUE ZERO.
+
+      * PER-BRANCH RUNNING TOTALS, PARALLEL TO VALID-BRANCH-ENTRY
+       01 BRANCH-TOTALS-TABLE.
+           03 BRANCH-TOTAL OCCURS 5 TIMES.
+               05 BRANCH-SALE-COUNT      PIC 9(5) VALUE ZERO.
+               05 BRANCH-TOTAL-SALES     PIC 9(9)V99 VALUE ZERO.
+               05 BRANCH-TOTAL-COMMISSION PIC 9(9)V99 VALUE ZERO.
+
+      * PER-SALESPERSON RUNNING TOTALS, BUILT AS NAMES ARE ENCOUNTERED
+       01 SALESPERSON-TOTALS-TABLE.
+           03 SALESPERSON-TOTAL OCCURS 500 TIMES.
+               05 SLSP-NAME               PIC X(10) VALUE SPACES.
+               05 SLSP-SALE-COUNT         PIC 9(5) VALUE ZERO.
+               05 SLSP-TOTAL-SALES        PIC 9(9)V99 VALUE ZERO.
+               05 SLSP-TOTAL-COMMISSION   PIC 9(9)V99 VALUE ZERO.
+       01 SALESPERSON-COUNT PIC 9(3) VALUE ZERO.
+       01 SALESPERSON-INDEX PIC 9(3) VALUE ZERO.
+       01 SALESPERSON-FOUND-INDEX PIC 9(3) VALUE ZERO.
+
+      * SALESPERSON-TABLE-FULL-SWITCH: 'Y' ONCE THE PER-SALESPERSON
+      *     TOTALS TABLE HAS FILLED UP, SO THE OVERFLOW WARNING ONLY
+      *     DISPLAYS ONCE INSTEAD OF ONCE PER REMAINING SALE IN THE RUN
+       01 SALESPERSON-TABLE-FULL-SWITCH PIC X VALUE 'N'.
+
+      * DUPLICATE SALE-ENTRY DETECTION FOR THE CURRENT RUN
+       01 SEEN-SALES-TABLE.
+           03 SEEN-SALE OCCURS 5000 TIMES.
+               05 SEEN-SALESPERSON  PIC X(10) VALUE SPACES.
+               05 SEEN-CUSTOMER     PIC X(10) VALUE SPACES.
+               05 SEEN-SALE-DATE    PIC 9(6) VALUE ZERO.
+               05 SEEN-SALE-AMOUNT  PIC 9(6) VALUE ZERO.
+       01 SEEN-SALE-COUNT PIC 9(4) VALUE ZERO.
+       01 SEEN-SALE-INDEX PIC 9(4) VALUE ZERO.
+       01 DUPLICATE-FOUND-SWITCH PIC X VALUE 'N'.
+       01 BATCH-REVIEW-SWITCH PIC X VALUE 'N'.
+
+      * SEEN-SALES-FULL-SWITCH: 'Y' ONCE THE DUPLICATE-SALE DETECTION
+      *     TABLE HAS FILLED UP, SO THE OVERFLOW WARNING ONLY DISPLAYS
+      *     ONCE INSTEAD OF ONCE PER REMAINING SALE IN THE RUN
+       01 SEEN-SALES-FULL-SWITCH PIC X VALUE 'N'.
+
+      * COMMISSION COMPUTATION
+       01 COMMISSION-AMOUNT-WORK PIC 9(7)V99 VALUE ZERO.
+
+      * CONFIGURABLE VALID CAR-YEAR RANGE - THE LOWER BOUND IS A
+      * CONTROL VALUE, THE UPPER BOUND TRACKS THE CURRENT YEAR SO WE
+      * STOP HAVING TO PATCH THE PROGRAM AS THE MODEL-YEAR WINDOW MOVES
+       01 CAR-YEAR-MIN-VALUE PIC 9(4) VALUE 1930.
+       01 CAR-YEAR-MAX-VALUE PIC 9(4) VALUE 1995.
+       01 CURRENT-DATE-FIELDS.
+           03 CURR-DATE-YYYY PIC 9(4).
+           03 FILLER PIC X(17).
+
+      * CONTROL TOTALS, USED TO FLAG A HIGH BAD-RECORD RATE
+       01 TOTAL-VALID-COUNT PIC 9(7) VALUE ZERO.
+       01 TOTAL-INVALID-COUNT PIC 9(7) VALUE ZERO.
+
 
       * ERROR MESSAGES
-       01 ERR-MISSING-DATA                  PIC X(40) 
+       01 ERR-MISSING-DATA                  PIC X(40)
            VALUE 'INCOMING RECORD MISSING DATA'.
        01 ERR-NONNUMERIC-DATA               PIC X(40)
            VALUE 'NON-NUMERIC DATA'.
-       01 ERR-INVALID-DAY                   PIC X(40) 
+       01 ERR-INVALID-DAY                   PIC X(40)
            VALUE 'INVALID DAY'.
-       01 ERR-INVALID-MONTH                 PIC X(40) 
+       01 ERR-INVALID-MONTH                 PIC X(40)
            VALUE 'INVALID MONTH'.
-       01 ERR-INVALID-COMMISSION            PIC X(40) 
+       01 ERR-INVALID-COMMISSION            PIC X(40)
            VALUE 'INVALID COMMISSION RATE'.
-       01 ERR-INVALID-CAR-YEAR              PIC X(40) 
+       01 ERR-INVALID-CAR-YEAR              PIC X(40)
            VALUE 'INVALID CAR YEAR'.
+       01 ERR-UNKNOWN-BRANCH                PIC X(40)
+           VALUE 'UNKNOWN BRANCH'.
+       01 ERR-CAR-YEAR-AFTER-SALE           PIC X(40)
+           VALUE 'CAR YEAR AFTER SALE YEAR'.
+       01 ERR-POSSIBLE-DUPLICATE            PIC X(40)
+           VALUE 'POSSIBLE DUPLICATE ENTRY'.
 
 
        PROCEDURE DIVISION.
@@ -117,11 +229,14 @@
       *
       *    PREPARE-REPORTS
       *
-      *    Entry point of the program. 
+      *    Entry point of the program.
       *
       ******************************************************************
        PREPARE-REPORTS.
-           
+
+      *    DERIVE THE CURRENT UPPER BOUND FOR A VALID CAR MODEL YEAR
+           PERFORM SET-CAR-YEAR-RANGE.
+
       *    OPEN THE FILES
            OPEN INPUT INPUT-FILE
                 OUTPUT VALID-RECORDS-FILE
@@ -140,15 +255,44 @@
            PERFORM VALIDATE-DATA
                UNTIL DATA-REMAINS-SWITCH = 'NO'.
 
+      *    WRITE THE ROLL-UP REPORTS FOR THE RUN
+           PERFORM WRITE-BRANCH-SUMMARY.
+           PERFORM WRITE-SALESPERSON-SUMMARY.
+           PERFORM WRITE-COMMISSION-EXTRACT.
+
+      *    IF TOO MANY RECORDS FAILED VALIDATION, FLAG FOR REVIEW
+           PERFORM CHECK-BAD-RECORD-RATE.
+
       *    CLOSE THE FILES
            CLOSE INPUT-FILE
                  VALID-RECORDS-FILE
                  INVALID-RECORDS-FILE.
 
+      *    GIVE THE JOB SCHEDULER A NON-ZERO RETURN CODE WHEN THE BATCH
+      *    NEEDS MANUAL REVIEW, SO AN UNATTENDED RUN DOESN'T JUST
+      *    SCROLL A WARNING PAST AND GET TREATED AS A NORMAL SUCCESS
+           IF BATCH-REVIEW-SWITCH = 'Y'
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
       *    EXIT THE PROGRAM
            STOP RUN.
 
 
+      ******************************************************************
+      *
+      *    SET-CAR-YEAR-RANGE
+      *
+      *    SETS THE UPPER BOUND OF THE VALID CAR-YEAR RANGE TO THE
+      *    CURRENT CALENDAR YEAR, SO THE PROGRAM DOESN'T NEED TO BE
+      *    PATCHED EVERY TIME THE MODEL-YEAR WINDOW MOVES.
+      *
+      ******************************************************************
+       SET-CAR-YEAR-RANGE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-FIELDS.
+           MOVE CURR-DATE-YYYY TO CAR-YEAR-MAX-VALUE.
+
+
       ******************************************************************
       *
       *    VALIDATE-DATA
@@ -158,12 +302,15 @@
       *      - Numeric fields must contain numeric data
       *      - Dates must be valid
       *      - Commission Rate must be between 0-100
-      *      - Car Year is between 1930-1965
+      *      - Car Year is between CAR-YEAR-MIN-VALUE and
+      *        CAR-YEAR-MAX-VALUE, and not after the sale year
+      *      - Branch must be one we actually operate
+      *      - Record must not be a probable duplicate of an earlier one
       *
       ******************************************************************
        VALIDATE-DATA.
 
-      *    RESET DATA FLAGS 
+      *    RESET DATA FLAGS
            MOVE 'F' TO DVF-INVALID-RECORD.
            MOVE 'F' TO DVF-MISSING-DATA.
            MOVE 'F' TO DVF-NONNUMERIC-DATA.
@@ -171,13 +318,22 @@
            MOVE 'F' TO DVF-INVALID-DAY.
            MOVE 'F' TO DVF-INVALID-COMM-RATE.
            MOVE 'F' TO DVF-INVALID-CAR-YEAR.
+           MOVE 'F' TO DVF-UNKNOWN-BRANCH.
+           MOVE 'F' TO DVF-CAR-YEAR-AFTER-SALE.
+           MOVE 'F' TO DVF-POSSIBLE-DUPLICATE.
+
+      *    DERIVE THE FULL SALE YEAR, USED BY THE LEAP-YEAR AND
+      *        CAR-YEAR-VS-SALE-YEAR CHECKS
+           PERFORM DERIVE-FULL-SALE-YEAR.
 
       *    PERFORM THE VARIOUS VALIDATION CHECKS
            PERFORM CHECK-FOR-MISSING-DATA.
            PERFORM VALIDATE-NUMERIC-DATA.
+           PERFORM VALIDATE-BRANCH-CODE.
            PERFORM VALIDATE-SALES-DATE.
            PERFORM VALIDATE-COMMISSION-RATE.
            PERFORM VALIDATE-CAR-YEAR.
+           PERFORM VALIDATE-DUPLICATE-SALE.
 
       *    CHECK IF RECORD IS VALID
            IF DVF-MISSING-DATA = 'T' OR
@@ -185,10 +341,13 @@
                 DVF-INVALID-MONTH = 'T' OR
                 DVF-INVALID-DAY = 'T' OR
                 DVF-INVALID-COMM-RATE = 'T' OR
-                DVF-INVALID-CAR-YEAR = 'T'
+                DVF-INVALID-CAR-YEAR = 'T' OR
+                DVF-UNKNOWN-BRANCH = 'T' OR
+                DVF-CAR-YEAR-AFTER-SALE = 'T' OR
+                DVF-POSSIBLE-DUPLICATE = 'T'
                 THEN MOVE 'T' TO DVF-INVALID-RECORD.
-                
-                
+
+
       *    OUTPUT THE RECORD TO CORRECT FILE WITH ERROR MESSAGES
            PERFORM WRITE-OUTPUT-RECORD.
 
@@ -199,6 +358,39 @@
            END-READ.
 
 
+      ******************************************************************
+      *
+      *    DERIVE-FULL-SALE-YEAR
+      *
+      *    WINDOWS THE 2-DIGIT SALE-YEAR INTO A 4-DIGIT CALENDAR YEAR
+      *    SO IT CAN BE COMPARED AGAINST CAR-YEAR AND CHECKED FOR LEAP
+      *    YEARS.
+      *
+      ******************************************************************
+       DERIVE-FULL-SALE-YEAR.
+           MOVE ZERO TO FULL-SALE-YEAR.
+           IF SALE-YEAR OF INPUT-RECORD IS NUMERIC
+               IF SALE-YEAR OF INPUT-RECORD < 50
+                   COMPUTE FULL-SALE-YEAR =
+                       2000 + SALE-YEAR OF INPUT-RECORD
+               ELSE
+                   COMPUTE FULL-SALE-YEAR =
+                       1900 + SALE-YEAR OF INPUT-RECORD
+               END-IF
+           END-IF.
+
+           MOVE 'N' TO LEAP-YEAR-SWITCH.
+           IF FUNCTION MOD (FULL-SALE-YEAR, 4) = 0
+               IF FUNCTION MOD (FULL-SALE-YEAR, 100) = 0
+                   IF FUNCTION MOD (FULL-SALE-YEAR, 400) = 0
+                       MOVE 'Y' TO LEAP-YEAR-SWITCH
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO LEAP-YEAR-SWITCH
+               END-IF
+           END-IF.
+
+
       ******************************************************************
       *
       *    CHECK-FOR-MISSING-DATA
@@ -210,7 +402,7 @@
       *
       ******************************************************************
        CHECK-FOR-MISSING-DATA.
-           IF SALE-LOCATION OF INPUT-RECORD = SPACES 
+           IF SALE-LOCATION OF INPUT-RECORD = SPACES
                MOVE 'T' TO DVF-MISSING-DATA.
 
            IF BRANCH OF INPUT-RECORD = SPACES
@@ -222,7 +414,7 @@
            IF CUSTOMER-NAME OF INPUT-RECORD = SPACES
                MOVE 'T' TO DVF-MISSING-DATA.
 
-           IF SALE-AMOUNT OF INPUT-RECORD = SPACES 
+           IF SALE-AMOUNT OF INPUT-RECORD = SPACES
                MOVE 'T' TO DVF-MISSING-DATA.
 
 
@@ -243,6 +435,33 @@
                MOVE 'T' TO DVF-NONNUMERIC-DATA.
 
 
+      ******************************************************************
+      *
+      *    VALIDATE-BRANCH-CODE
+      *
+      *    Validates that BRANCH is one of the branch codes we
+      *      actually operate, not just any non-blank number.
+      *
+      ******************************************************************
+       VALIDATE-BRANCH-CODE.
+           MOVE ZERO TO BRANCH-FOUND-INDEX.
+
+           IF BRANCH OF INPUT-RECORD IS NUMERIC
+               PERFORM VARYING BRANCH-TABLE-INDEX FROM 1 BY 1
+                   UNTIL BRANCH-TABLE-INDEX > 5
+                      OR BRANCH-FOUND-INDEX IS POSITIVE
+                   IF BRANCH OF INPUT-RECORD =
+                        VALID-BRANCH-ENTRY (BRANCH-TABLE-INDEX)
+                       MOVE BRANCH-TABLE-INDEX TO BRANCH-FOUND-INDEX
+                   END-IF
+               END-PERFORM
+
+               IF BRANCH-FOUND-INDEX IS ZERO
+                   MOVE 'T' TO DVF-UNKNOWN-BRANCH
+               END-IF
+           END-IF.
+
+
       ******************************************************************
       *
       *    VALIDATE-SALES-DATA
@@ -260,7 +479,7 @@
                ELSE
                    MOVE 'T' TO DVF-INVALID-MONTH
                END-IF
-           END-IF. 
+           END-IF.
 
 
 
@@ -270,7 +489,8 @@
       *
       *    Checks that the day of the date is a legal value for the
       *      corresponding month, ie February can't have a 30th Day.
-      *    
+      *      February allows the 29th in a leap year.
+      *
       ******************************************************************
        CHECK-DAYS-IN-MONTH.
 
@@ -279,21 +499,29 @@
            IF 31-DAYS THEN
                IF SALE-DAY > 31 OR SALE-DAY < 1 THEN
                    MOVE 'T' TO DVF-INVALID-DAY.
-                   
+
            IF 30-DAYS THEN
                IF SALE-DAY > 30 OR SALE-DAY < 1 THEN
                    MOVE 'T' TO DVF-INVALID-DAY.
-                   
+
            IF 28-DAYS THEN
-               IF SALE-DAY > 28 OR SALE-DAY < 1 THEN
-                   MOVE 'T' TO DVF-INVALID-DAY.
-           
+               IF LEAP-YEAR-SWITCH = 'Y' THEN
+                   IF SALE-DAY > 29 OR SALE-DAY < 1 THEN
+                       MOVE 'T' TO DVF-INVALID-DAY
+                   END-IF
+               ELSE
+                   IF SALE-DAY > 28 OR SALE-DAY < 1 THEN
+                       MOVE 'T' TO DVF-INVALID-DAY
+                   END-IF
+               END-IF
+           END-IF.
+
 
       ******************************************************************
       *
       *    VALIDATE-COMMISSION-RATE
       *1
-      *    Validates that the input commission rate is not blank, 
+      *    Validates that the input commission rate is not blank,
       *    numeric, and between 0-100.
       *
       ******************************************************************
@@ -307,14 +535,16 @@
                    IF NOT VALID-COMM-RATE THEN
                        MOVE 'T' TO DVF-INVALID-COMM-RATE
                END-IF
-           END-IF.  
+           END-IF.
 
 
       ******************************************************************
       *
       *    VALIDATE-CAR-YEAR
       *
-      *    Validates that the input record has a Car Year between 30-95.
+      *    Validates that the input record has a Car Year within our
+      *      configured valid range, and that it isn't later than the
+      *      year the car was sold.
       *
       ******************************************************************
        VALIDATE-CAR-YEAR.
@@ -324,9 +554,143 @@
                IF CAR-YEAR IS NOT NUMERIC THEN
                    MOVE 'T' TO DVF-INVALID-CAR-YEAR
                ELSE
-                   IF NOT VALID-CAR-YEAR THEN
+                   IF CAR-YEAR < CAR-YEAR-MIN-VALUE OR
+                        CAR-YEAR > CAR-YEAR-MAX-VALUE THEN
                        MOVE 'T' TO DVF-INVALID-CAR-YEAR
+                   END-IF
+                   IF FULL-SALE-YEAR IS POSITIVE AND
+                        CAR-YEAR OF INPUT-RECORD > FULL-SALE-YEAR THEN
+                       MOVE 'T' TO DVF-CAR-YEAR-AFTER-SALE
+                   END-IF
+               END-IF
+           END-IF.
+
+
+      ******************************************************************
+      *
+      *    VALIDATE-DUPLICATE-SALE
+      *
+      *    Flags a likely double-entry - the same SALESPERSON,
+      *      CUSTOMER-NAME, SALE-DATE, and SALE-AMOUNT appearing more
+      *      than once in this run.
+      *
+      ******************************************************************
+       VALIDATE-DUPLICATE-SALE.
+           MOVE 'N' TO DUPLICATE-FOUND-SWITCH.
+
+           PERFORM VARYING SEEN-SALE-INDEX FROM 1 BY 1
+               UNTIL SEEN-SALE-INDEX > SEEN-SALE-COUNT
+                  OR DUPLICATE-FOUND-SWITCH = 'Y'
+               IF SALESPERSON OF INPUT-RECORD =
+                    SEEN-SALESPERSON (SEEN-SALE-INDEX)
+                  AND CUSTOMER-NAME OF INPUT-RECORD =
+                    SEEN-CUSTOMER (SEEN-SALE-INDEX)
+                  AND SALE-DATE OF INPUT-RECORD =
+                    SEEN-SALE-DATE (SEEN-SALE-INDEX)
+                  AND SALE-AMOUNT OF INPUT-RECORD =
+                    SEEN-SALE-AMOUNT (SEEN-SALE-INDEX)
+                   MOVE 'Y' TO DUPLICATE-FOUND-SWITCH
                END-IF
+           END-PERFORM.
+
+           IF DUPLICATE-FOUND-SWITCH = 'Y'
+               MOVE 'T' TO DVF-POSSIBLE-DUPLICATE
+           ELSE
+               IF SEEN-SALE-COUNT < 5000
+                   ADD 1 TO SEEN-SALE-COUNT
+                   MOVE SALESPERSON OF INPUT-RECORD TO
+                       SEEN-SALESPERSON (SEEN-SALE-COUNT)
+                   MOVE CUSTOMER-NAME OF INPUT-RECORD TO
+                       SEEN-CUSTOMER (SEEN-SALE-COUNT)
+                   MOVE SALE-DATE OF INPUT-RECORD TO
+                       SEEN-SALE-DATE (SEEN-SALE-COUNT)
+                   MOVE SALE-AMOUNT OF INPUT-RECORD TO
+                       SEEN-SALE-AMOUNT (SEEN-SALE-COUNT)
+               ELSE
+                   IF SEEN-SALES-FULL-SWITCH = 'N'
+                       MOVE 'Y' TO SEEN-SALES-FULL-SWITCH
+                       DISPLAY
+                         '*** WARNING: DUPLICATE-SALE TABLE FULL AT '
+                         '5000 - LATER DUPLICATE SALES IN THIS RUN '
+                         'WILL NOT BE DETECTED ***'
+                   END-IF
+               END-IF
+           END-IF.
+
+
+      ******************************************************************
+      *
+      *    COMPUTE-COMMISSION-AMOUNT
+      *
+      *    COMPUTES THE DOLLAR COMMISSION OWED ON A GOOD SALE RECORD.
+      *
+      ******************************************************************
+       COMPUTE-COMMISSION-AMOUNT.
+           COMPUTE COMMISSION-AMOUNT-WORK ROUNDED =
+               SALE-AMOUNT OF INPUT-RECORD *
+               COMMISSION-RATE OF INPUT-RECORD / 100.
+
+
+      ******************************************************************
+      *
+      *    ACCUMULATE-BRANCH-TOTALS
+      *
+      *    ADDS THIS SALE TO THE RUNNING TOTALS FOR ITS BRANCH.
+      *
+      ******************************************************************
+       ACCUMULATE-BRANCH-TOTALS.
+           IF BRANCH-FOUND-INDEX IS POSITIVE
+               ADD 1 TO BRANCH-SALE-COUNT (BRANCH-FOUND-INDEX)
+               ADD SALE-AMOUNT OF INPUT-RECORD TO
+                   BRANCH-TOTAL-SALES (BRANCH-FOUND-INDEX)
+               ADD COMMISSION-AMOUNT-WORK TO
+                   BRANCH-TOTAL-COMMISSION (BRANCH-FOUND-INDEX)
+           END-IF.
+
+
+      ******************************************************************
+      *
+      *    ACCUMULATE-SALESPERSON-TOTALS
+      *
+      *    FINDS (OR CREATES) THIS SALESPERSON'S RUNNING TOTALS ENTRY
+      *    AND ADDS THIS SALE TO IT.
+      *
+      ******************************************************************
+       ACCUMULATE-SALESPERSON-TOTALS.
+           MOVE ZERO TO SALESPERSON-FOUND-INDEX.
+
+           PERFORM VARYING SALESPERSON-INDEX FROM 1 BY 1
+               UNTIL SALESPERSON-INDEX > SALESPERSON-COUNT
+                  OR SALESPERSON-FOUND-INDEX IS POSITIVE
+               IF SLSP-NAME (SALESPERSON-INDEX) =
+                    SALESPERSON OF INPUT-RECORD
+                   MOVE SALESPERSON-INDEX TO SALESPERSON-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+           IF SALESPERSON-FOUND-INDEX IS ZERO
+                AND SALESPERSON-COUNT < 500
+               ADD 1 TO SALESPERSON-COUNT
+               MOVE SALESPERSON-COUNT TO SALESPERSON-FOUND-INDEX
+               MOVE SALESPERSON OF INPUT-RECORD TO
+                   SLSP-NAME (SALESPERSON-FOUND-INDEX)
+           ELSE
+               IF SALESPERSON-FOUND-INDEX IS ZERO
+                    AND SALESPERSON-TABLE-FULL-SWITCH = 'N'
+                   MOVE 'Y' TO SALESPERSON-TABLE-FULL-SWITCH
+                   DISPLAY
+                     '*** WARNING: SALESPERSON TABLE FULL AT 500 - '
+                     'LATER SALESPERSONS WILL NOT APPEAR IN THE '
+                     'SUMMARY ***'
+               END-IF
+           END-IF.
+
+           IF SALESPERSON-FOUND-INDEX IS POSITIVE
+               ADD 1 TO SLSP-SALE-COUNT (SALESPERSON-FOUND-INDEX)
+               ADD SALE-AMOUNT OF INPUT-RECORD TO
+                   SLSP-TOTAL-SALES (SALESPERSON-FOUND-INDEX)
+               ADD COMMISSION-AMOUNT-WORK TO
+                   SLSP-TOTAL-COMMISSION (SALESPERSON-FOUND-INDEX)
            END-IF.
 
 
@@ -340,7 +704,7 @@
        WRITE-FILE-HEADINGS.
            WRITE BAD-PRINT-LINE FROM INVALID-RECORD.
 
-       
+
       ******************************************************************
       *
       *    WRITE-OUTPUT-RECORD
@@ -350,10 +714,18 @@
       ******************************************************************
        WRITE-OUTPUT-RECORD.
            IF DVF-INVALID-RECORD =  'F' THEN
-               WRITE GOOD-PRINT-LINE FROM INPUT-RECORD
+               ADD 1 TO TOTAL-VALID-COUNT
+               PERFORM COMPUTE-COMMISSION-AMOUNT
+               PERFORM ACCUMULATE-BRANCH-TOTALS
+               PERFORM ACCUMULATE-SALESPERSON-TOTALS
+               MOVE INPUT-RECORD TO GOOD-INPUT-DATA
+               MOVE COMMISSION-AMOUNT-WORK TO GOOD-COMMISSION-AMOUNT
+               MOVE GOOD-RECORD-OUT TO GOOD-PRINT-LINE
+               WRITE GOOD-PRINT-LINE
            ELSE
+               ADD 1 TO TOTAL-INVALID-COUNT
                MOVE INPUT-RECORD TO RECORD-DATA
-               
+
                IF DVF-MISSING-DATA = 'T' THEN
                    MOVE ERR-MISSING-DATA TO ERROR-MESSAGE
                    WRITE BAD-PRINT-LINE FROM INVALID-RECORD
@@ -384,9 +756,125 @@
                    WRITE BAD-PRINT-LINE FROM INVALID-RECORD
                END-IF
 
+               IF DVF-UNKNOWN-BRANCH = 'T' THEN
+                   MOVE ERR-UNKNOWN-BRANCH TO ERROR-MESSAGE
+                   WRITE BAD-PRINT-LINE FROM INVALID-RECORD
+               END-IF
+
+               IF DVF-CAR-YEAR-AFTER-SALE = 'T' THEN
+                   MOVE ERR-CAR-YEAR-AFTER-SALE TO ERROR-MESSAGE
+                   WRITE BAD-PRINT-LINE FROM INVALID-RECORD
+               END-IF
+
+               IF DVF-POSSIBLE-DUPLICATE = 'T' THEN
+                   MOVE ERR-POSSIBLE-DUPLICATE TO ERROR-MESSAGE
+                   WRITE BAD-PRINT-LINE FROM INVALID-RECORD
+               END-IF
+
                WRITE BAD-PRINT-LINE FROM SPACES
 
            END-IF.
 
 
-       END PROGRAM ASSIGNMENT2.
\ No newline at end of file
+      ******************************************************************
+      *
+      *    WRITE-BRANCH-SUMMARY
+      *
+      *    WRITES THE PER-BRANCH SALES/COMMISSION/COUNT ROLL-UP.
+      *
+      ******************************************************************
+       WRITE-BRANCH-SUMMARY.
+           OPEN OUTPUT BRANCH-SUMMARY-FILE.
+
+           PERFORM VARYING BRANCH-TABLE-INDEX FROM 1 BY 1
+               UNTIL BRANCH-TABLE-INDEX > 5
+               MOVE SPACES TO BRANCH-SUMMARY-PRINT-LINE
+               STRING 'BRANCH '
+                   VALID-BRANCH-ENTRY (BRANCH-TABLE-INDEX)
+                   ' SALES='
+                   BRANCH-SALE-COUNT (BRANCH-TABLE-INDEX)
+                   ' TOTAL-SALES='
+                   BRANCH-TOTAL-SALES (BRANCH-TABLE-INDEX)
+                   ' TOTAL-COMMISSION='
+                   BRANCH-TOTAL-COMMISSION (BRANCH-TABLE-INDEX)
+                   DELIMITED BY SIZE
+                   INTO BRANCH-SUMMARY-PRINT-LINE
+               WRITE BRANCH-SUMMARY-PRINT-LINE
+           END-PERFORM.
+
+           CLOSE BRANCH-SUMMARY-FILE.
+
+
+      ******************************************************************
+      *
+      *    WRITE-SALESPERSON-SUMMARY
+      *
+      *    WRITES THE PER-SALESPERSON SALES/COMMISSION ROLL-UP.
+      *
+      ******************************************************************
+       WRITE-SALESPERSON-SUMMARY.
+           OPEN OUTPUT SALESPERSON-SUMMARY-FILE.
+
+           PERFORM VARYING SALESPERSON-INDEX FROM 1 BY 1
+               UNTIL SALESPERSON-INDEX > SALESPERSON-COUNT
+               MOVE SPACES TO SALESPERSON-SUMMARY-PRINT-LINE
+               STRING SLSP-NAME (SALESPERSON-INDEX)
+                   ' SALES='
+                   SLSP-SALE-COUNT (SALESPERSON-INDEX)
+                   ' TOTAL-SALES='
+                   SLSP-TOTAL-SALES (SALESPERSON-INDEX)
+                   ' TOTAL-COMMISSION='
+                   SLSP-TOTAL-COMMISSION (SALESPERSON-INDEX)
+                   DELIMITED BY SIZE
+                   INTO SALESPERSON-SUMMARY-PRINT-LINE
+               WRITE SALESPERSON-SUMMARY-PRINT-LINE
+           END-PERFORM.
+
+           CLOSE SALESPERSON-SUMMARY-FILE.
+
+
+      ******************************************************************
+      *
+      *    WRITE-COMMISSION-EXTRACT
+      *
+      *    WRITES THE MONTH-END COMMISSION PAYOUT EXTRACT, KEYED BY
+      *    SALESPERSON, FOR THE PAYROLL PROGRAM TO PICK UP AS AN
+      *    ADDITIONAL PAY COMPONENT.
+      *
+      ******************************************************************
+       WRITE-COMMISSION-EXTRACT.
+           OPEN OUTPUT COMMISSION-EXTRACT-FILE.
+
+           PERFORM VARYING SALESPERSON-INDEX FROM 1 BY 1
+               UNTIL SALESPERSON-INDEX > SALESPERSON-COUNT
+               MOVE SLSP-NAME (SALESPERSON-INDEX) TO CE-SALESPERSON
+               MOVE SLSP-TOTAL-COMMISSION (SALESPERSON-INDEX)
+                   TO CE-TOTAL-COMMISSION
+               WRITE COMMISSION-EXTRACT-RECORD
+           END-PERFORM.
+
+           CLOSE COMMISSION-EXTRACT-FILE.
+
+
+      ******************************************************************
+      *
+      *    CHECK-BAD-RECORD-RATE
+      *
+      *    IF MORE THAN 10% OF THE RUN'S RECORDS LANDED IN BAD.TXT,
+      *    FLAGS THE BATCH FOR MANUAL REVIEW - A HIGH FAILURE RATE
+      *    USUALLY MEANS AN UPSTREAM FILE PROBLEM RATHER THAN MANY
+      *    INDIVIDUALLY BAD RECORDS.
+      *
+      ******************************************************************
+       CHECK-BAD-RECORD-RATE.
+           IF (TOTAL-VALID-COUNT + TOTAL-INVALID-COUNT) > ZERO
+               AND (TOTAL-INVALID-COUNT * 100) >
+                    ((TOTAL-VALID-COUNT + TOTAL-INVALID-COUNT) * 10)
+               MOVE 'Y' TO BATCH-REVIEW-SWITCH
+               DISPLAY
+                 '*** BATCH FLAGGED FOR MANUAL REVIEW - BAD RECORD '
+                 'RATE EXCEEDS 10% ***'
+           END-IF.
+
+
+       END PROGRAM ASSIGNMENT2.
