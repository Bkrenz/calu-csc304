@@ -11,6 +11,16 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INVALID-RECORDS ASSIGN TO 'BAD.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO 'SUMMARY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-STATEMENTS ASSIGN TO 'STATEMENTS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CUSTOMER-MASTER ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-ACCOUNT-NUMBER.
 
 
        DATA DIVISION.
@@ -32,15 +42,50 @@
 
       * GOOD RECORD OUTPUT INFORMATION
        FD VALID-RECORDS
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 101 CHARACTERS
            DATA RECORD IS GOOD-PRINT-LINE.
-       01 GOOD-PRINT-LINE PIC X(85) VALUE SPACES.
+       01 GOOD-PRINT-LINE PIC X(101) VALUE SPACES.
 
       * BAD RECORD OUTPUT INFORMATION
        FD INVALID-RECORDS
-           RECORD CONTAINS 16 CHARACTERS
+           RECORD CONTAINS 100 CHARACTERS
            DATA RECORD IS BAD-PRINT-LINE.
-       01 BAD-PRINT-LINE PIC X(70).
+       01 BAD-PRINT-LINE PIC X(100).
+
+      * CONTROL TOTALS OUTPUT INFORMATION
+       FD SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS SUMMARY-PRINT-LINE.
+       01 SUMMARY-PRINT-LINE PIC X(80).
+
+      * CUSTOMER STATEMENT OUTPUT INFORMATION
+       FD CUSTOMER-STATEMENTS
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS STATEMENT-PRINT-LINE.
+       01 STATEMENT-PRINT-LINE PIC X(60).
+
+      * RESTART CHECKPOINT INFORMATION - ALSO CARRIES THE CONTROL
+      * TOTALS ACCUMULATED SO FAR, SO A RESTARTED RUN'S SUMMARY.TXT
+      * REFLECTS THE WHOLE RUN INSTEAD OF JUST THE POST-RESTART TAIL
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01 CHECKPOINT-RECORD.
+         03 CKPT-RECORD-COUNT PIC 9(7).
+         03 CKPT-ACCOUNT-NUMBER PIC 9(6).
+         03 CKPT-VALID-COUNT PIC 9(7).
+         03 CKPT-INVALID-COUNT PIC 9(7).
+         03 CKPT-UNITS-BILLED PIC 9(9).
+         03 CKPT-AMOUNT-BILLED PIC 9(9)V99.
+
+      * CUSTOMER MASTER INFORMATION - CARRIES LAST METER READING
+      * FORWARD FROM ONE BILLING RUN TO THE NEXT
+       FD CUSTOMER-MASTER
+           RECORD CONTAINS 11 CHARACTERS
+           DATA RECORD IS CUSTOMER-MASTER-RECORD.
+       01 CUSTOMER-MASTER-RECORD.
+         03 MASTER-ACCOUNT-NUMBER PIC 9(6).
+         03 MASTER-LAST-READING PIC 9(5).
 
        WORKING-STORAGE SECTION.
 
@@ -50,6 +95,67 @@
       * VALID-RECORD-SWITCH: USED WHEN VALIDATING A RECORD
        01 VALID-RECORD-SWITCH PIC 9(1) VALUE ZERO.
 
+      * INVALID-REASON: REASON CODE WRITTEN TO BAD.TXT
+       01 INVALID-REASON PIC X(30) VALUE SPACES.
+
+      * ROLLOVER-SWITCH: 'Y' WHEN THE METER WRAPPED PAST 99999
+       01 ROLLOVER-SWITCH PIC X VALUE 'N'.
+
+      * MAX-REASONABLE-USAGE: ANYTHING BEYOND THIS FOR A SINGLE PERIOD
+      *     IS TREATED AS A BAD READING RATHER THAN A GENUINE ROLLOVER
+       01 MAX-REASONABLE-USAGE PIC 9(5) VALUE 20000.
+
+      * EFFECTIVE-PREV-READING: PREVIOUS READING USED FOR THIS RECORD,
+      *     TAKEN FROM THE CUSTOMER MASTER WHEN ONE EXISTS, OTHERWISE
+      *     FALLS BACK TO THE READING ON THE INPUT RECORD
+       01 EFFECTIVE-PREV-READING PIC 9(5) VALUE ZERO.
+
+      * MASTER-FOUND-SWITCH: 'Y' WHEN A MASTER RECORD ALREADY EXISTS
+      *     FOR THE CURRENT ACCOUNT NUMBER
+       01 MASTER-FOUND-SWITCH PIC X VALUE 'N'.
+
+      * UNITS-USED-WORK / AMOUNT-DUE-WORK: COMPUTED USAGE AND BILLING
+       01 UNITS-USED-WORK PIC 9(5) VALUE ZERO.
+       01 AMOUNT-DUE-WORK PIC 9(7)V99 VALUE ZERO.
+
+      * TIERED RATE STRUCTURE
+       01 TIER-1-LIMIT PIC 9(5) VALUE 10000.
+       01 TIER-1-RATE PIC 9V999 VALUE 0.085.
+       01 TIER-2-RATE PIC 9V999 VALUE 0.125.
+
+      * VALID STATES WE OPERATE IN
+       01 VALID-STATES-DATA PIC X(10) VALUE 'OHPAWVKYIN'.
+       01 VALID-STATES-TABLE REDEFINES VALID-STATES-DATA.
+         03 VALID-STATE-ENTRY PIC X(2) OCCURS 5 TIMES.
+       01 STATE-TABLE-INDEX PIC 99 VALUE ZERO.
+       01 STATE-VALID-SWITCH PIC X VALUE 'N'.
+
+      * DUPLICATE ACCOUNT DETECTION FOR THE CURRENT RUN
+       01 SEEN-ACCOUNTS-TABLE.
+         03 SEEN-ACCOUNT PIC 9(6) OCCURS 5000 TIMES VALUE ZERO.
+       01 SEEN-ACCOUNT-COUNT PIC 9(4) VALUE ZERO.
+       01 SEEN-INDEX PIC 9(4) VALUE ZERO.
+       01 DUPLICATE-FOUND-SWITCH PIC X VALUE 'N'.
+
+      * SEEN-ACCOUNTS-FULL-SWITCH: 'Y' ONCE THE DUPLICATE-DETECTION
+      *     TABLE HAS FILLED UP, SO THE OVERFLOW WARNING ONLY DISPLAYS
+      *     ONCE INSTEAD OF ONCE PER REMAINING RECORD IN THE RUN
+       01 SEEN-ACCOUNTS-FULL-SWITCH PIC X VALUE 'N'.
+
+      * CONTROL TOTALS FOR THE RUN
+       01 TOTAL-VALID-COUNT PIC 9(7) VALUE ZERO.
+       01 TOTAL-INVALID-COUNT PIC 9(7) VALUE ZERO.
+       01 TOTAL-UNITS-BILLED PIC 9(9) VALUE ZERO.
+       01 TOTAL-AMOUNT-BILLED PIC 9(9)V99 VALUE ZERO.
+
+      * RESTART / CHECKPOINT CONTROL
+       01 INPUT-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 RESTART-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 CHECKPOINT-EXISTS-SWITCH PIC X VALUE 'N'.
+       01 CHECKPOINT-INTERVAL PIC 9(3) VALUE 25.
+       01 SKIP-COUNTER PIC 9(7) VALUE ZERO.
+       01 BATCH-REVIEW-SWITCH PIC X VALUE 'N'.
+
        01 VALID-RECORD.
          03 LAST-NAME PIC X(12).
          03 FILLER PIC X(5) VALUE SPACES.
@@ -59,7 +165,11 @@
          03 FILLER PIC X(14) VALUE SPACES.
          03 STREET-ADDRESS PIC X(15).
          03 FILLER PIC X(5) VALUE SPACES.
+         03 STATE PIC X(2).
+         03 FILLER PIC X(5) VALUE SPACES.
          03 UNITS-USED PIC 9(5).
+         03 FILLER PIC X(5) VALUE SPACES.
+         03 AMOUNT-DUE PIC $$$,$$9.99.
 
        01 GOOD-HEADING.
          03 FILLER         PIC X(12)    VALUE 'LAST NAME'.
@@ -70,15 +180,19 @@
          03 FILLER         PIC X(5)     VALUE SPACES.
          03 FILLER         PIC X(15)    VALUE 'STREET ADDRESS'.
          03 FILLER         PIC X(5)     VALUE SPACES.
-         03 FILLER         PIC X(10)     VALUE 'UNITS USED'.
+         03 FILLER         PIC X(2)     VALUE 'ST'.
+         03 FILLER         PIC X(5)     VALUE SPACES.
+         03 FILLER         PIC X(10)    VALUE 'UNITS USED'.
+         03 FILLER         PIC X(10)    VALUE 'AMOUNT DUE'.
 
        01 INVALID-RECORD.
          03 ACCOUNT-NUMBER PIC 9(6).
-         03 FILLER PIC X(15) VALUE SPACES.
+         03 FILLER PIC X(5) VALUE SPACES.
          03 CURR-READING PIC 9(5).
-         03 FILLER PIC X(16).
+         03 FILLER PIC X(5) VALUE SPACES.
          03 PREV-READING PIC 9(5).
-         03 FILLER PIC X(29).
+         03 FILLER PIC X(5) VALUE SPACES.
+         03 ERROR-MESSAGE PIC X(30).
 
        01 BAD-HEADING.
          03 FILLER PIC X(16) VALUE 'ACCOUNT NUMBER  '.
@@ -87,6 +201,75 @@
          03 FILLER PIC X(5) VALUE SPACES.
          03 FILLER PIC X(16) VALUE 'PREVIOUS READING'.
          03 FILLER PIC X(12) VALUE SPACES.
+         03 FILLER PIC X(30) VALUE 'ERROR MESSAGE'.
+
+      * ERROR MESSAGES
+       01 ERR-NONNUMERIC-DATA    PIC X(30)
+           VALUE 'NON-NUMERIC DATA'.
+       01 ERR-CURR-LESS-THAN-PREV PIC X(30)
+           VALUE 'CURRENT LESS THAN PREVIOUS'.
+       01 ERR-INVALID-STATE      PIC X(30)
+           VALUE 'INVALID STATE'.
+       01 ERR-DUPLICATE-ACCOUNT  PIC X(30)
+           VALUE 'DUPLICATE ACCOUNT IN BATCH'.
+
+      * CONTROL TOTAL REPORT LINES
+       01 SUMMARY-RECORD-1.
+         03 FILLER PIC X(30) VALUE 'TOTAL VALID RECORDS:'.
+         03 SUMMARY-VALID-COUNT PIC ZZZ,ZZ9.
+
+       01 SUMMARY-RECORD-2.
+         03 FILLER PIC X(30) VALUE 'TOTAL INVALID RECORDS:'.
+         03 SUMMARY-INVALID-COUNT PIC ZZZ,ZZ9.
+
+       01 SUMMARY-RECORD-3.
+         03 FILLER PIC X(30) VALUE 'TOTAL UNITS BILLED:'.
+         03 SUMMARY-UNITS-BILLED PIC ZZZ,ZZZ,ZZ9.
+
+       01 SUMMARY-RECORD-4.
+         03 FILLER PIC X(30) VALUE 'TOTAL AMOUNT BILLED:'.
+         03 SUMMARY-AMOUNT-BILLED PIC $$$,$$$,$$9.99.
+
+       01 SUMMARY-RECORD-5.
+         03 FILLER PIC X(30) VALUE 'BATCH STATUS:'.
+         03 SUMMARY-BATCH-STATUS PIC X(46).
+
+      * CUSTOMER STATEMENT LINES
+       01 STMT-LINE-NAME.
+         03 FIRST-NAME PIC X(12).
+         03 FILLER PIC X(1) VALUE SPACE.
+         03 LAST-NAME PIC X(12).
+
+       01 STMT-LINE-ADDRESS.
+         03 STREET-ADDRESS PIC X(15).
+
+       01 STMT-LINE-CITY-STATE.
+         03 CITY PIC X(13).
+         03 FILLER PIC X(2) VALUE ', '.
+         03 STATE PIC X(2).
+
+       01 STMT-LINE-ACCOUNT.
+         03 FILLER PIC X(16) VALUE 'ACCOUNT NUMBER: '.
+         03 ACCOUNT-NUMBER PIC 9(6).
+
+       01 STMT-LINE-PREV.
+         03 FILLER PIC X(20) VALUE 'PREVIOUS READING: '.
+         03 PREV-READING PIC ZZZZ9.
+
+       01 STMT-LINE-CURR.
+         03 FILLER PIC X(20) VALUE 'CURRENT READING: '.
+         03 CURR-READING PIC ZZZZ9.
+
+       01 STMT-LINE-USAGE.
+         03 FILLER PIC X(20) VALUE 'UNITS USED: '.
+         03 UNITS-USED PIC ZZZZ9.
+
+       01 STMT-LINE-AMOUNT.
+         03 FILLER PIC X(20) VALUE 'AMOUNT DUE: '.
+         03 AMOUNT-DUE PIC $$$,$$9.99.
+
+       01 STMT-LINE-ROLLOVER PIC X(60)
+           VALUE 'NOTE: METER ROLLED OVER PAST 99999 THIS PERIOD'.
 
        PROCEDURE DIVISION.
 
@@ -98,12 +281,27 @@
       *    CLOSE OPERATIONS AND DELEGATES TO PROCESS-RECORDS.
       *
       ******************************************************************
-      
+
        PREPARE-REPORTS.
+      *    READ ANY CHECKPOINT LEFT BY A PRIOR, INTERRUPTED RUN
+           PERFORM READ-CHECKPOINT.
+
       *    OPEN THE FILES TO USE
-           OPEN INPUT CUSTOMER-FILE
-             OUTPUT VALID-RECORDS
-             OUTPUT INVALID-RECORDS.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN I-O CUSTOMER-MASTER.
+
+      *    ON A CLEAN RUN START THE OUTPUT FILES OVER, OTHERWISE
+      *    EXTEND THE FILES FROM AN INTERRUPTED RUN
+           IF CHECKPOINT-EXISTS-SWITCH = 'Y'
+               OPEN EXTEND VALID-RECORDS
+               OPEN EXTEND INVALID-RECORDS
+               OPEN EXTEND CUSTOMER-STATEMENTS
+           ELSE
+               OPEN OUTPUT VALID-RECORDS
+               OPEN OUTPUT INVALID-RECORDS
+               OPEN OUTPUT CUSTOMER-STATEMENTS
+               PERFORM WRITE-HEADING-LINES
+           END-IF.
 
       *    READ THE FIRST DATA RECORD, TO ENSURE THE FILE CONTAINS DATA
            READ CUSTOMER-FILE
@@ -111,17 +309,37 @@
                    MOVE 'NO' TO DATA-REMAINS-SWITCH
            END-READ.
 
-      *    WRITE THE HEADINGS TO THE OUTPUT FILES
-           PERFORM WRITE-HEADING-LINES.
+      *    SKIP OVER RECORDS THAT A PRIOR RUN ALREADY PROCESSED
+           PERFORM SKIP-CHECKPOINTED-RECORDS.
 
       *    PROCESS RECORDS UNTIL THERE ARE NO MORE AVAILABLE IN INPUT
            PERFORM PROCESS-RECORDS
              UNTIL DATA-REMAINS-SWITCH = 'NO'.
 
+      *    CHECK IF THE BAD-RECORD RATE IS TOO HIGH TO TRUST THIS RUN,
+      *    BEFORE THE CONTROL TOTALS ARE WRITTEN SO THE SUMMARY CAN
+      *    CARRY THE REVIEW FLAG
+           PERFORM CHECK-BAD-RECORD-RATE.
+
+      *    WRITE CONTROL TOTALS FOR THE RUN
+           PERFORM WRITE-CONTROL-TOTALS.
+
+      *    THE RUN COMPLETED CLEANLY, SO CLEAR THE CHECKPOINT
+           PERFORM CLEAR-CHECKPOINT.
+
+      *    GIVE THE JOB SCHEDULER A NON-ZERO RETURN CODE WHEN THE BATCH
+      *    NEEDS MANUAL REVIEW, SO AN UNATTENDED RUN DOESN'T JUST
+      *    SCROLL A WARNING PAST AND GET TREATED AS A NORMAL SUCCESS
+           IF BATCH-REVIEW-SWITCH = 'Y'
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
       *    CLOSE FILES
            CLOSE CUSTOMER-FILE
+             CUSTOMER-MASTER
              VALID-RECORDS
-             INVALID-RECORDS.
+             INVALID-RECORDS
+             CUSTOMER-STATEMENTS.
 
       *    EXIT PROGRAM
            STOP RUN.
@@ -144,6 +362,127 @@
 
 
 
+      ******************************************************************
+      *
+      *    READ-CHECKPOINT
+      *
+      *    CHECKS FOR A CHECKPOINT LEFT BY AN INTERRUPTED PRIOR RUN SO
+      *    THAT RECORDS ALREADY WRITTEN TO GOOD.TXT/BAD.TXT ARE NOT
+      *    REPRODUCED ON A RESTART, AND RELOADS THE CONTROL TOTALS
+      *    ACCUMULATED BEFORE THE INTERRUPTION SO SUMMARY.TXT REPORTS
+      *    THE WHOLE RUN RATHER THAN JUST THE POST-RESTART TAIL.
+      *
+      ******************************************************************
+       READ-CHECKPOINT.
+           MOVE 'N' TO CHECKPOINT-EXISTS-SWITCH.
+           MOVE ZERO TO RESTART-RECORD-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+
+           IF CKPT-RECORD-COUNT IS NUMERIC AND
+                CKPT-RECORD-COUNT IS GREATER THAN ZERO
+               MOVE 'Y' TO CHECKPOINT-EXISTS-SWITCH
+               MOVE CKPT-RECORD-COUNT TO RESTART-RECORD-COUNT
+               IF CKPT-VALID-COUNT IS NUMERIC
+                   MOVE CKPT-VALID-COUNT TO TOTAL-VALID-COUNT
+               END-IF
+               IF CKPT-INVALID-COUNT IS NUMERIC
+                   MOVE CKPT-INVALID-COUNT TO TOTAL-INVALID-COUNT
+               END-IF
+               IF CKPT-UNITS-BILLED IS NUMERIC
+                   MOVE CKPT-UNITS-BILLED TO TOTAL-UNITS-BILLED
+               END-IF
+               IF CKPT-AMOUNT-BILLED IS NUMERIC
+                   MOVE CKPT-AMOUNT-BILLED TO TOTAL-AMOUNT-BILLED
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO DATA-REMAINS-SWITCH.
+           CLOSE CHECKPOINT-FILE.
+
+
+
+      ******************************************************************
+      *
+      *    SKIP-CHECKPOINTED-RECORDS
+      *
+      *    ADVANCES PAST THE INPUT RECORDS A PRIOR RUN ALREADY WROTE TO
+      *    GOOD.TXT/BAD.TXT, WITHOUT RE-PROCESSING THEM. EACH SKIPPED
+      *    RECORD IS STILL RE-VALIDATED (BUT NOT RE-BILLED) SO A VALID
+      *    RECORD'S ACCOUNT NUMBER GOES BACK INTO SEEN-ACCOUNTS-TABLE -
+      *    OTHERWISE VALIDATE-DUPLICATE-ACCOUNT WOULD NOT RECOGNIZE AN
+      *    ACCOUNT THAT WAS ALREADY BILLED BEFORE THE RESTART IF IT
+      *    APPEARS AGAIN LATER IN THE FILE.
+      *
+      ******************************************************************
+       SKIP-CHECKPOINTED-RECORDS.
+           MOVE ZERO TO INPUT-RECORD-COUNT.
+           MOVE ZERO TO SKIP-COUNTER.
+
+           PERFORM UNTIL SKIP-COUNTER >= RESTART-RECORD-COUNT
+                OR DATA-REMAINS-SWITCH = 'NO'
+               ADD 1 TO SKIP-COUNTER
+               ADD 1 TO INPUT-RECORD-COUNT
+               PERFORM LOOKUP-CUSTOMER-MASTER
+               PERFORM VALIDATE-RECORD
+               IF VALID-RECORD-SWITCH IS ZERO
+                   PERFORM TRACK-SEEN-ACCOUNT
+               END-IF
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
+
+
+
+      ******************************************************************
+      *
+      *    WRITE-CHECKPOINT
+      *
+      *    PERIODICALLY RECORDS HOW MANY INPUT RECORDS HAVE BEEN
+      *    PROCESSED, AND THE CONTROL TOTALS ACCUMULATED SO FAR, SO A
+      *    RESTART CAN RESUME CLEANLY WITH A COMPLETE SUMMARY.TXT.
+      *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE INPUT-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           MOVE ACCOUNT-NUMBER OF CUSTOMER TO CKPT-ACCOUNT-NUMBER.
+           MOVE TOTAL-VALID-COUNT TO CKPT-VALID-COUNT.
+           MOVE TOTAL-INVALID-COUNT TO CKPT-INVALID-COUNT.
+           MOVE TOTAL-UNITS-BILLED TO CKPT-UNITS-BILLED.
+           MOVE TOTAL-AMOUNT-BILLED TO CKPT-AMOUNT-BILLED.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+
+
+      ******************************************************************
+      *
+      *    CLEAR-CHECKPOINT
+      *
+      *    THE RUN FINISHED NORMALLY, SO THE CHECKPOINT IS RESET TO
+      *    ZERO, LEAVING NOTHING FOR THE NEXT RUN TO SKIP.
+      *
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-RECORD-COUNT.
+           MOVE ZERO TO CKPT-ACCOUNT-NUMBER.
+           MOVE ZERO TO CKPT-VALID-COUNT.
+           MOVE ZERO TO CKPT-INVALID-COUNT.
+           MOVE ZERO TO CKPT-UNITS-BILLED.
+           MOVE ZERO TO CKPT-AMOUNT-BILLED.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+
+
       ******************************************************************
       *
       *    PROCESS-RECORDS
@@ -153,6 +492,11 @@
       *
       ******************************************************************
        PROCESS-RECORDS.
+           ADD 1 TO INPUT-RECORD-COUNT.
+
+      *    LOOK UP THE CUSTOMER MASTER TO GET THE PRIOR READING
+           PERFORM LOOKUP-CUSTOMER-MASTER.
+
       *    VALIDATE THE CURRENT RECORD FIRST
            PERFORM VALIDATE-RECORD
 
@@ -166,6 +510,11 @@
            IF VALID-RECORD-SWITCH IS POSITIVE THEN
                PERFORM PROCESS-INVALID-RECORD.
 
+      *    PERIODICALLY CHECKPOINT PROGRESS
+           IF FUNCTION MOD (INPUT-RECORD-COUNT, CHECKPOINT-INTERVAL)
+                = ZERO
+               PERFORM WRITE-CHECKPOINT.
+
       *    READ THE NEXT RECORD IN, IF ONE DOES NOT EXIST, SET
       *    SET DATA REMAINS SWITCH TO 'NO'
            READ CUSTOMER-FILE
@@ -175,57 +524,219 @@
 
 
 
+      ******************************************************************
+      *
+      *    LOOKUP-CUSTOMER-MASTER
+      *
+      *    LOOKS UP THE CUSTOMER MASTER RECORD FOR THE CURRENT ACCOUNT
+      *    NUMBER AND SETS EFFECTIVE-PREV-READING TO THE READING CARRIED
+      *    FORWARD FROM THE LAST CLEAN RUN. IF NO MASTER RECORD EXISTS
+      *    YET, THE READING FROM THE INPUT RECORD IS USED INSTEAD.
+      *
+      ******************************************************************
+       LOOKUP-CUSTOMER-MASTER.
+           MOVE 'N' TO MASTER-FOUND-SWITCH.
+           MOVE PREV-METER-READING OF CUSTOMER
+               TO EFFECTIVE-PREV-READING.
+
+           IF ACCOUNT-NUMBER OF CUSTOMER IS NUMERIC
+               MOVE ACCOUNT-NUMBER OF CUSTOMER TO MASTER-ACCOUNT-NUMBER
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       MOVE 'N' TO MASTER-FOUND-SWITCH
+                   NOT INVALID KEY
+                       MOVE 'Y' TO MASTER-FOUND-SWITCH
+                       MOVE MASTER-LAST-READING
+                           TO EFFECTIVE-PREV-READING
+               END-READ
+           END-IF.
+
+
+
       ******************************************************************
       *
       *    VALIDATE-RECORD
       *
       *    THIS VALIDATES AN INPUT RECORD.
-      *        A VALID RECORD IS DEFINED BY HAVING NUMERIC VALUES IN  
+      *        A VALID RECORD IS DEFINED BY HAVING NUMERIC VALUES IN
       *            EACH OF THE FIELDS 'ACCOUNT NUMBER', 'PREVIOUS
-      *            METER READING', AND 'CURRENT METER READING'.
-      *
-      *        AN INVALID FIELD IS DEFINED BY HAVING NON-NUMERIC VALUES
-      *            IN ANY OF THOSE THREE FIELDS.
+      *            METER READING', AND 'CURRENT METER READING', A
+      *            CURRENT READING THAT IS GREATER THAN OR EQUAL TO
+      *            THE PREVIOUS READING (OR A PLAUSIBLE METER
+      *            ROLLOVER), A RECOGNIZED STATE, AND AN ACCOUNT
+      *            NUMBER THAT HASN'T ALREADY BEEN SEEN IN THIS RUN.
       *
       *    VALID-RECORD-SWITCH WILL BE ZERO WITH A VALID INPUT RECORD,
       *    AND GREATER THAN ZERO WITH AN INVALID RECORD.
       *
       ******************************************************************
        VALIDATE-RECORD.
-      
+
       *    SET VALID-RECORD-SWITCH TO ZERO.
            MOVE ZERO TO VALID-RECORD-SWITCH.
+           MOVE SPACES TO INVALID-REASON.
+           MOVE 'N' TO ROLLOVER-SWITCH.
 
       *    IF ACCOUNT-NUMBER CONTAINS NON-NUMERIC VALUES
       *        INCREMENT VALID-RECORD-SWITCH BY ONE.
            IF ACCOUNT-NUMBER OF CUSTOMER IS NOT NUMERIC
-               ADD 1 TO VALID-RECORD-SWITCH.
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-NONNUMERIC-DATA TO INVALID-REASON.
 
-      *    IF CURRENT-READING CONTAINS NON-NUMERIC VALUES
+      *    IF PREVIOUS READING CONTAINS NON-NUMERIC VALUES
       *        INCREMENT VALID-RECORD-SWITCH BY ONE.
            IF PREV-METER-READING IS NOT NUMERIC
-               ADD 1 TO VALID-RECORD-SWITCH.
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-NONNUMERIC-DATA TO INVALID-REASON.
 
-      *    IF PREVIOUS READING CONTAINS NON-NUMERIC VALUES
+      *    IF CURRENT-READING CONTAINS NON-NUMERIC VALUES
       *        INCREMENT VALID-RECORD-SWITCH BY ONE.
            IF CURR-METER-READING IS NOT NUMERIC
-               ADD 1 TO VALID-RECORD-SWITCH.
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-NONNUMERIC-DATA TO INVALID-REASON.
+
+      *    ONLY CONTINUE CHECKING FIELDS THAT DEPEND ON NUMERIC DATA
+      *        BEING PRESENT
+           IF VALID-RECORD-SWITCH IS ZERO
+               PERFORM VALIDATE-METER-READINGS.
+
+           IF VALID-RECORD-SWITCH IS ZERO
+               PERFORM VALIDATE-STATE-CODE.
+
+           IF VALID-RECORD-SWITCH IS ZERO
+               PERFORM VALIDATE-DUPLICATE-ACCOUNT.
+
+
+
+      ******************************************************************
+      *
+      *    VALIDATE-METER-READINGS
+      *
+      *    CHECKS THE CURRENT READING AGAINST THE EFFECTIVE PREVIOUS
+      *    READING. A CURRENT READING LOWER THAN THE PREVIOUS READING
+      *    IS TREATED AS A METER ROLLOVER (PAST 99999) ONLY WHEN THE
+      *    RESULTING USAGE IS WITHIN A PLAUSIBLE MONTHLY RANGE;
+      *    OTHERWISE IT IS REJECTED AS A BAD READING.
+      *
+      ******************************************************************
+       VALIDATE-METER-READINGS.
+           IF CURR-METER-READING OF CUSTOMER
+                < EFFECTIVE-PREV-READING
+               COMPUTE UNITS-USED-WORK =
+                   (99999 - EFFECTIVE-PREV-READING)
+                   + CURR-METER-READING OF CUSTOMER
+               IF UNITS-USED-WORK <= MAX-REASONABLE-USAGE
+                   MOVE 'Y' TO ROLLOVER-SWITCH
+               ELSE
+                   ADD 1 TO VALID-RECORD-SWITCH
+                   MOVE ERR-CURR-LESS-THAN-PREV TO INVALID-REASON
+               END-IF
+           ELSE
+               COMPUTE UNITS-USED-WORK =
+                   CURR-METER-READING OF CUSTOMER
+                   - EFFECTIVE-PREV-READING
+           END-IF.
+
+
+
+      ******************************************************************
+      *
+      *    VALIDATE-STATE-CODE
+      *
+      *    CHECKS THE STATE FIELD AGAINST THE LIST OF STATES WE
+      *    CURRENTLY SERVICE.
+      *
+      ******************************************************************
+       VALIDATE-STATE-CODE.
+           MOVE 'N' TO STATE-VALID-SWITCH.
+           PERFORM VARYING STATE-TABLE-INDEX FROM 1 BY 1
+               UNTIL STATE-TABLE-INDEX > 5
+                  OR STATE-VALID-SWITCH = 'Y'
+               IF STATE OF CUSTOMER =
+                    VALID-STATE-ENTRY (STATE-TABLE-INDEX)
+                   MOVE 'Y' TO STATE-VALID-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF STATE-VALID-SWITCH = 'N'
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-INVALID-STATE TO INVALID-REASON.
+
+
+
+      ******************************************************************
+      *
+      *    VALIDATE-DUPLICATE-ACCOUNT
+      *
+      *    CHECKS WHETHER THIS ACCOUNT NUMBER HAS ALREADY BEEN SEEN
+      *    EARLIER IN THE SAME BILLING RUN.
+      *
+      ******************************************************************
+       VALIDATE-DUPLICATE-ACCOUNT.
+           MOVE 'N' TO DUPLICATE-FOUND-SWITCH.
+
+           PERFORM VARYING SEEN-INDEX FROM 1 BY 1
+               UNTIL SEEN-INDEX > SEEN-ACCOUNT-COUNT
+                  OR DUPLICATE-FOUND-SWITCH = 'Y'
+               IF ACCOUNT-NUMBER OF CUSTOMER = SEEN-ACCOUNT (SEEN-INDEX)
+                   MOVE 'Y' TO DUPLICATE-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF DUPLICATE-FOUND-SWITCH = 'Y'
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-DUPLICATE-ACCOUNT TO INVALID-REASON.
+
+
+
+      ******************************************************************
+      *
+      *    TRACK-SEEN-ACCOUNT
+      *
+      *    ADDS THE CURRENT ACCOUNT NUMBER TO SEEN-ACCOUNTS-TABLE SO
+      *    VALIDATE-DUPLICATE-ACCOUNT CAN CATCH A LATER DUPLICATE. USED
+      *    BOTH WHEN A RECORD IS ACTUALLY BILLED (PROCESS-VALID-RECORD)
+      *    AND WHEN A RECORD IS SKIPPED ON RESTART BECAUSE A PRIOR RUN
+      *    ALREADY BILLED IT (SKIP-CHECKPOINTED-RECORDS) - OTHERWISE A
+      *    RESTARTED RUN WOULD FORGET ABOUT EVERY ACCOUNT BILLED BEFORE
+      *    THE RESTART AND FAIL TO CATCH A DUPLICATE OF ONE OF THEM.
+      *
+      ******************************************************************
+       TRACK-SEEN-ACCOUNT.
+           IF SEEN-ACCOUNT-COUNT < 5000
+               ADD 1 TO SEEN-ACCOUNT-COUNT
+               MOVE ACCOUNT-NUMBER OF CUSTOMER TO
+                   SEEN-ACCOUNT (SEEN-ACCOUNT-COUNT)
+           ELSE
+               IF SEEN-ACCOUNTS-FULL-SWITCH = 'N'
+                   MOVE 'Y' TO SEEN-ACCOUNTS-FULL-SWITCH
+                   DISPLAY
+                     '*** WARNING: DUPLICATE-ACCOUNT TABLE FULL AT '
+                     '5000 - LATER DUPLICATE ACCOUNTS IN THIS RUN '
+                     'WILL NOT BE DETECTED ***'
+               END-IF
+           END-IF.
+
+
 
       ******************************************************************
       *
       *    PROCESS-INVALID-RECORD
       *
-      *    THIS FUNCTIONS HANDLES MOVING DATA TO THE INVALID-RECORD 
+      *    THIS FUNCTIONS HANDLES MOVING DATA TO THE INVALID-RECORD
       *    RECORD
       *    AND WRITING IT TO FILE.
       *
       ******************************************************************
        PROCESS-INVALID-RECORD.
+           ADD 1 TO TOTAL-INVALID-COUNT.
+
       *    MOVE DATA INTO THE INVALID-RECORD RECORD
            MOVE ACCOUNT-NUMBER OF CUSTOMER TO ACCOUNT-NUMBER OF
              INVALID-RECORD.
-           MOVE PREV-METER-READING TO PREV-READING.
-           MOVE CURR-METER-READING TO CURR-READING.
+           MOVE PREV-METER-READING TO PREV-READING OF INVALID-RECORD.
+           MOVE CURR-METER-READING TO CURR-READING OF INVALID-RECORD.
+           MOVE INVALID-REASON TO ERROR-MESSAGE OF INVALID-RECORD.
 
       *    WRITE DATA TO OUTPUT FILE
            MOVE INVALID-RECORD TO BAD-PRINT-LINE.
@@ -239,10 +750,20 @@
       *    PROCESS-VALID-RECORD
       *
       *    THIS MOVES DATA INTO THE VALID-RECORD RECORD AND WRITES IT
-      *    TO THE OUTPUT FILE
+      *    TO THE OUTPUT FILE, UPDATES THE CUSTOMER MASTER, AND WRITES
+      *    THE CUSTOMER'S MAILABLE STATEMENT.
       *
       ******************************************************************
        PROCESS-VALID-RECORD.
+      *    TRACK THIS ACCOUNT NUMBER SO A LATER DUPLICATE IS CAUGHT
+           PERFORM TRACK-SEEN-ACCOUNT.
+
+      *    UNITS-USED-WORK WAS COMPUTED IN VALIDATE-METER-READINGS AS
+      *        CURR-METER-READING MINUS THE EFFECTIVE PREVIOUS READING
+      *        (ACCOUNTING FOR ROLLOVER)
+           MOVE UNITS-USED-WORK TO UNITS-USED OF VALID-RECORD.
+           PERFORM COMPUTE-AMOUNT-DUE.
+
       *    MOVE DATA INTO THE VALID-RECORD MODEL
            MOVE FIRST-NAME OF CUSTOMER TO FIRST-NAME OF VALID-RECORD.
            MOVE LAST-NAME OF CUSTOMER TO LAST-NAME OF VALID-RECORD.
@@ -250,12 +771,188 @@
              VALID-RECORD.
            MOVE STREET-ADDRESS OF CUSTOMER TO STREET-ADDRESS OF
              VALID-RECORD.
-           MOVE CURR-METER-READING TO UNITS-USED.
+           MOVE STATE OF CUSTOMER TO STATE OF VALID-RECORD.
+           MOVE AMOUNT-DUE-WORK TO AMOUNT-DUE OF VALID-RECORD.
 
       *    WRITE THE DATA TO OUTPUT FILE
            MOVE VALID-RECORD TO GOOD-PRINT-LINE.
            WRITE GOOD-PRINT-LINE.
 
+      *    UPDATE THE CUSTOMER MASTER WITH THIS PERIOD'S READING
+           PERFORM UPDATE-CUSTOMER-MASTER.
+
+      *    WRITE THE MAILABLE CUSTOMER STATEMENT
+           PERFORM WRITE-CUSTOMER-STATEMENT.
+
+      *    ACCUMULATE CONTROL TOTALS FOR THE RUN
+           ADD 1 TO TOTAL-VALID-COUNT.
+           ADD UNITS-USED-WORK TO TOTAL-UNITS-BILLED.
+           ADD AMOUNT-DUE-WORK TO TOTAL-AMOUNT-BILLED.
+
+
+
+      ******************************************************************
+      *
+      *    COMPUTE-AMOUNT-DUE
+      *
+      *    APPLIES OUR TIERED RATE STRUCTURE TO UNITS-USED-WORK: UNITS
+      *    UP TO TIER-1-LIMIT ARE BILLED AT TIER-1-RATE, AND ANY UNITS
+      *    BEYOND THAT ARE BILLED AT THE HIGHER TIER-2-RATE.
+      *
+      ******************************************************************
+       COMPUTE-AMOUNT-DUE.
+           IF UNITS-USED-WORK <= TIER-1-LIMIT
+               COMPUTE AMOUNT-DUE-WORK ROUNDED =
+                   UNITS-USED-WORK * TIER-1-RATE
+           ELSE
+               COMPUTE AMOUNT-DUE-WORK ROUNDED =
+                   (TIER-1-LIMIT * TIER-1-RATE)
+                   + ((UNITS-USED-WORK - TIER-1-LIMIT) * TIER-2-RATE)
+           END-IF.
+
+
+
+      ******************************************************************
+      *
+      *    UPDATE-CUSTOMER-MASTER
+      *
+      *    RECORDS THIS PERIOD'S CURRENT READING AS THE STARTING POINT
+      *    FOR THE CUSTOMER'S NEXT BILLING RUN.
+      *
+      ******************************************************************
+       UPDATE-CUSTOMER-MASTER.
+           MOVE ACCOUNT-NUMBER OF CUSTOMER TO MASTER-ACCOUNT-NUMBER.
+           MOVE CURR-METER-READING OF CUSTOMER TO MASTER-LAST-READING.
+
+           IF MASTER-FOUND-SWITCH = 'Y'
+               REWRITE CUSTOMER-MASTER-RECORD
+           ELSE
+               WRITE CUSTOMER-MASTER-RECORD
+           END-IF.
+
+
+
+      ******************************************************************
+      *
+      *    WRITE-CUSTOMER-STATEMENT
+      *
+      *    WRITES A ONE-PAGE STATEMENT FOR THE CUSTOMER, SUITABLE FOR
+      *    PRINTING AND MAILING, USING THE SAME DATA ASSEMBLED FOR THE
+      *    COLUMNAR GOOD.TXT REPORT.
+      *
+      ******************************************************************
+       WRITE-CUSTOMER-STATEMENT.
+           MOVE FIRST-NAME OF CUSTOMER TO FIRST-NAME OF STMT-LINE-NAME.
+           MOVE LAST-NAME OF CUSTOMER TO LAST-NAME OF STMT-LINE-NAME.
+           MOVE STMT-LINE-NAME TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+           MOVE STREET-ADDRESS OF CUSTOMER TO
+               STREET-ADDRESS OF STMT-LINE-ADDRESS.
+           MOVE STMT-LINE-ADDRESS TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+           MOVE CITY OF CUSTOMER TO CITY OF STMT-LINE-CITY-STATE.
+           MOVE STATE OF CUSTOMER TO STATE OF STMT-LINE-CITY-STATE.
+           MOVE STMT-LINE-CITY-STATE TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+           MOVE ACCOUNT-NUMBER OF CUSTOMER TO
+               ACCOUNT-NUMBER OF STMT-LINE-ACCOUNT.
+           MOVE STMT-LINE-ACCOUNT TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+           MOVE EFFECTIVE-PREV-READING TO
+               PREV-READING OF STMT-LINE-PREV.
+           MOVE STMT-LINE-PREV TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+           MOVE CURR-METER-READING OF CUSTOMER TO
+               CURR-READING OF STMT-LINE-CURR.
+           MOVE STMT-LINE-CURR TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+           MOVE UNITS-USED-WORK TO UNITS-USED OF STMT-LINE-USAGE.
+           MOVE STMT-LINE-USAGE TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+           MOVE AMOUNT-DUE-WORK TO AMOUNT-DUE OF STMT-LINE-AMOUNT.
+           MOVE STMT-LINE-AMOUNT TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+      *    NOTE THE METER ROLLOVER ON THE STATEMENT, SINCE THE USAGE
+      *        FIGURE ABOVE WOULD OTHERWISE LOOK LIKE AN ORDINARY
+      *        READING RATHER THAN A WRAP-AROUND CALCULATION
+           IF ROLLOVER-SWITCH = 'Y'
+               MOVE STMT-LINE-ROLLOVER TO STATEMENT-PRINT-LINE
+               WRITE STATEMENT-PRINT-LINE
+           END-IF.
+
+           MOVE SPACES TO STATEMENT-PRINT-LINE.
+           WRITE STATEMENT-PRINT-LINE.
+
+
+
+      ******************************************************************
+      *
+      *    WRITE-CONTROL-TOTALS
+      *
+      *    WRITES A SUMMARY FILE WITH THE VALID/INVALID RECORD COUNTS
+      *    AND TOTAL UNITS/AMOUNT BILLED FOR THE RUN.
+      *
+      ******************************************************************
+       WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT SUMMARY-FILE.
+
+           MOVE TOTAL-VALID-COUNT TO SUMMARY-VALID-COUNT.
+           MOVE SUMMARY-RECORD-1 TO SUMMARY-PRINT-LINE.
+           WRITE SUMMARY-PRINT-LINE.
+
+           MOVE TOTAL-INVALID-COUNT TO SUMMARY-INVALID-COUNT.
+           MOVE SUMMARY-RECORD-2 TO SUMMARY-PRINT-LINE.
+           WRITE SUMMARY-PRINT-LINE.
+
+           MOVE TOTAL-UNITS-BILLED TO SUMMARY-UNITS-BILLED.
+           MOVE SUMMARY-RECORD-3 TO SUMMARY-PRINT-LINE.
+           WRITE SUMMARY-PRINT-LINE.
+
+           MOVE TOTAL-AMOUNT-BILLED TO SUMMARY-AMOUNT-BILLED.
+           MOVE SUMMARY-RECORD-4 TO SUMMARY-PRINT-LINE.
+           WRITE SUMMARY-PRINT-LINE.
+
+           IF BATCH-REVIEW-SWITCH = 'Y'
+               MOVE 'REVIEW REQUIRED - BAD RECORD RATE EXCEEDS 10%'
+                   TO SUMMARY-BATCH-STATUS
+           ELSE
+               MOVE 'OK' TO SUMMARY-BATCH-STATUS
+           END-IF.
+           MOVE SUMMARY-RECORD-5 TO SUMMARY-PRINT-LINE.
+           WRITE SUMMARY-PRINT-LINE.
+
+           CLOSE SUMMARY-FILE.
+
+
+
+      ******************************************************************
+      *
+      *    CHECK-BAD-RECORD-RATE
+      *
+      *    IF MORE THAN 10% OF THE RUN'S RECORDS LANDED IN BAD.TXT,
+      *    FLAGS THE BATCH FOR MANUAL REVIEW RATHER THAN LETTING IT BE
+      *    TREATED AS A NORMAL COMPLETED RUN - A HIGH FAILURE RATE
+      *    USUALLY MEANS AN UPSTREAM FILE PROBLEM.
+      *
+      ******************************************************************
+       CHECK-BAD-RECORD-RATE.
+           IF (TOTAL-VALID-COUNT + TOTAL-INVALID-COUNT) > ZERO
+               AND (TOTAL-INVALID-COUNT * 100) >
+                    ((TOTAL-VALID-COUNT + TOTAL-INVALID-COUNT) * 10)
+               MOVE 'Y' TO BATCH-REVIEW-SWITCH
+               DISPLAY
+                 '*** BATCH FLAGGED FOR MANUAL REVIEW - BAD RECORD '
+                 'RATE EXCEEDS 10% ***'
+           END-IF.
+
 
 
-       END PROGRAM ASSIGNMENT1.
\ No newline at end of file
+       END PROGRAM ASSIGNMENT1.
