@@ -1,9 +1,9 @@
       ******************************************************************
       * CIS/CSC - 304 - COBOL
       * Assignment 2
-      * 
+      *
       * Authors: ROBERT KRENCY
-      * 
+      *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -14,7 +14,6 @@
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
-       
        FILE-CONTROL.
 
            SELECT INPUT-FILE ASSIGN TO 'input.txt'
@@ -23,53 +22,270 @@
            SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EXCEPTION-REPORT ASSIGN TO 'EXCEPTION.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REGISTER-FILE ASSIGN TO 'REGISTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-EMPLOYEE-ID.
+
+           SELECT OPTIONAL YTD-MASTER ASSIGN TO 'YTDMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMPLOYEE-ID.
+
+           SELECT OPTIONAL COMMISSION-EXTRACT-FILE ASSIGN TO
+               'COMMISSION.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL EMPLOYEE-MASTER-SEED ASSIGN TO 'EMPSEED.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
 
        DATA DIVISION.
        FILE SECTION.
 
       * INPUT RECORD FILE INFORMATION
-       FD INPUT-FILE 
-           RECORD CONTAINS 33 CHARACTERS
+       FD INPUT-FILE
+           RECORD CONTAINS 45 CHARACTERS
            DATA RECORD IS INPUT-RECORD.
        01 INPUT-RECORD.
-           03 FIRST-NAME PIC X(10).
-           03 LAST-NAME  PIC X(15).
-           03 HOURS      PIC 99V99.
-           03 RATE       PIC 99V99.
+           03 EMPLOYEE-ID    PIC 9(9).
+           03 FIRST-NAME     PIC X(10).
+           03 LAST-NAME      PIC X(15).
+           03 HOURS          PIC 99V99.
+           03 RATE           PIC 99V99.
+           03 DEPARTMENT-CODE PIC 99.
+               88 MANUFACTURING VALUES 10, 12, 16 THRU 30, 41, 56.
+               88 MARKETING VALUES 6 THRU 9, 15, 31 THRU 33.
+               88 FINANCIAL VALUES 60 THRU 62, 75.
+               88 ADMINISTRATIVE VALUES 1 THRU 4, 78.
+           03 OT-CODE        PIC 9(1).
 
        FD OUTPUT-FILE
-           RECORD CONTAINS 50 CHARACTERS
+           RECORD CONTAINS 55 CHARACTERS
            DATA RECORD IS OUTPUT-RECORD.
        01 OUTPUT-RECORD.
            05 LAST-NAME PIC X(15).
            05 FIRST-NAME PIC X(10).
-           05 GROSS-PAY PIC $ZZ,ZZ9.99.
+           05 GROSS-PAY PIC $$$$,$$$,$$9.99.
+           05 NET-PAY PIC $$$$,$$$,$$9.99.
+
+      * EXCEPTION REPORT FOR RECORDS THAT FAIL VALIDATION
+       FD EXCEPTION-REPORT
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS EXCEPTION-PRINT-LINE.
+       01 EXCEPTION-PRINT-LINE PIC X(90).
+
+      * PAYROLL REGISTER / CONTROL REPORT FOR THE RUN
+       FD REGISTER-FILE
+           RECORD CONTAINS 70 CHARACTERS
+           DATA RECORD IS REGISTER-PRINT-LINE.
+       01 REGISTER-PRINT-LINE PIC X(70).
+
+      * EMPLOYEE MASTER - THE AUTHORITATIVE ROSTER AN INPUT RECORD IS
+      * CROSS-CHECKED AGAINST BEFORE IT IS PROCESSED
+       FD EMPLOYEE-MASTER
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS EMPLOYEE-MASTER-RECORD.
+       01 EMPLOYEE-MASTER-RECORD.
+           03 MASTER-EMPLOYEE-ID PIC 9(9).
+           03 MASTER-LAST-NAME   PIC X(15).
+           03 MASTER-FIRST-NAME  PIC X(10).
+
+      * HR ROSTER FEED USED TO (RE-)LOAD THE EMPLOYEE MASTER AT THE
+      * START OF A RUN - HOW AN EMPLOYEE GETS ONTO THE MASTER IN THE
+      * FIRST PLACE, SINCE PAYROLL INPUT ITSELF NEVER ENROLLS ANYONE
+       FD EMPLOYEE-MASTER-SEED
+           RECORD CONTAINS 34 CHARACTERS
+           DATA RECORD IS EMPLOYEE-MASTER-SEED-RECORD.
+       01 EMPLOYEE-MASTER-SEED-RECORD.
+           03 SEED-EMPLOYEE-ID PIC 9(9).
+           03 SEED-LAST-NAME   PIC X(15).
+           03 SEED-FIRST-NAME  PIC X(10).
+
+      * YEAR-TO-DATE PAY MASTER, UPDATED EACH PAY PERIOD FOR W-2 PREP
+       FD YTD-MASTER
+           RECORD CONTAINS 31 CHARACTERS
+           DATA RECORD IS YTD-MASTER-RECORD.
+       01 YTD-MASTER-RECORD.
+           03 YTD-EMPLOYEE-ID PIC 9(9).
+           03 YTD-GROSS-PAY   PIC 9(9)V99.
+           03 YTD-NET-PAY     PIC 9(9)V99.
+
+      * MONTH-END COMMISSION PAYOUT EXTRACT FROM THE CAR-SALES SYSTEM -
+      * AN ADDITIONAL PAY COMPONENT KEYED BY SALESPERSON LAST NAME, SO
+      * NOBODY HAS TO RE-KEY COMMISSION TOTALS INTO PAYROLL BY HAND
+       FD COMMISSION-EXTRACT-FILE
+           RECORD CONTAINS 21 CHARACTERS
+           DATA RECORD IS COMMISSION-EXTRACT-RECORD.
+       01 COMMISSION-EXTRACT-RECORD.
+           05 CE-SALESPERSON      PIC X(10).
+           05 CE-TOTAL-COMMISSION PIC 9(9)V99.
 
 
        WORKING-STORAGE SECTION.
 
-      * EMPLOYEES TABLES
+      * EMPLOYEES TABLE
        01 EMPLOYEES-TABLE.
-           03 EMPLOYEE OCCURS 25 TIMES.
+           03 EMPLOYEE OCCURS 500 TIMES.
                05 LAST-NAME PIC X(15).
                05 FIRST-NAME PIC X(10).
-               05 GROSS-PAY PIC 99999V99.
-
-      * EMPLOYEE SUBSCRIPT
-       01 EMPLOYEE-SUBSCRIPT PIC 99 VALUE ZEROES USAGE COMPUTATIONAL.
-
-      * EMPLOYEE COUNT
-       01 EMPLOYEE-COUNT PIC 99 VALUE ZEROES.
-
-      * MATH-HELPER
-       01 MATH-HELPER PIC 99999V99.
+               05 EMPLOYEE-ID PIC 9(9).
+               05 DEPARTMENT-CODE PIC 99.
+               05 GROSS-PAY PIC 9(9)V99.
+               05 NET-PAY PIC 9(9)V99.
+
+      * EMPLOYEE SWAP AREA, USED WHILE SORTING THE TABLE BY NAME
+       01 EMPLOYEE-SWAP.
+           03 SWAP-LAST-NAME PIC X(15).
+           03 SWAP-FIRST-NAME PIC X(10).
+           03 SWAP-EMPLOYEE-ID PIC 9(9).
+           03 SWAP-DEPARTMENT-CODE PIC 99.
+           03 SWAP-GROSS-PAY PIC 9(9)V99.
+           03 SWAP-NET-PAY PIC 9(9)V99.
+
+      * COMMISSION EXTRACT TABLE, LOADED ONCE AT THE START OF THE RUN
+      * AND APPLIED TO GROSS PAY FOR ANY EMPLOYEE WHOSE LAST NAME
+      * MATCHES A SALESPERSON ON THE EXTRACT
+       01 COMMISSION-TABLE.
+           03 COMMISSION-ENTRY OCCURS 500 TIMES.
+               05 COMM-SALESPERSON PIC X(10).
+               05 COMM-AMOUNT PIC 9(9)V99.
+               05 COMM-MATCHED PIC X VALUE 'N'.
+       01 COMMISSION-COUNT PIC 999 VALUE ZEROES.
+       01 COMMISSION-INDEX PIC 999 VALUE ZEROES.
+       01 COMMISSION-AMOUNT-WORK PIC 9(9)V99 VALUE ZERO.
+       01 COMMISSION-DATA-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
+
+      * UNAPPLIED-COMMISSION COUNT/AMOUNT: COMMISSION EXTRACT ENTRIES
+      * THAT NEVER MATCHED ANY EMPLOYEE'S LAST NAME, SO THEIR DOLLARS
+      * NEVER MADE IT INTO ANY GROSS PAY - SURFACED ON THE PAYROLL
+      * REGISTER SO A RECONCILER CAN SEE PAYOUTS WENT MISSING INSTEAD
+      * OF GROSS PAY JUST QUIETLY UNDERSTATING THEM
+       01 UNAPPLIED-COMMISSION-COUNT PIC 999 VALUE ZERO.
+       01 UNAPPLIED-COMMISSION-AMOUNT PIC 9(9)V99 VALUE ZERO.
+
+      * SEED-DATA-REMAINS-SWITCH: KEEP TRACK OF DATA LEFT IN THE HR
+      * ROSTER FEED WHILE LOADING THE EMPLOYEE MASTER
+       01 SEED-DATA-REMAINS-SWITCH PIC X(3) VALUE 'YES'.
+
+      * EMPLOYEE SUBSCRIPT / COUNT
+       01 EMPLOYEE-SUBSCRIPT PIC 999 VALUE ZEROES USAGE COMPUTATIONAL.
+       01 SORT-INDEX-1 PIC 999 VALUE ZEROES USAGE COMPUTATIONAL.
+       01 SORT-INDEX-2 PIC 999 VALUE ZEROES USAGE COMPUTATIONAL.
+       01 EMPLOYEE-COUNT PIC 999 VALUE ZEROES.
+       01 EMPLOYEE-TABLE-MAX PIC 999 VALUE 500.
+       01 TABLE-FULL-SWITCH PIC X VALUE 'N'.
 
       * DATA-REMAINS-SWITCH: KEEP TRACK OF DATA LEFT IN INPUT
        01 DATA-REMAINS-SWITCH PIC X(2) VALUES SPACES.
 
-      * HOURS-WORKED-SWITCH: TRACK IF ALL EMPLOYEES WORKED 35 HOURS
-       01 HOURS-WORKED-SWITCH PIC X VALUE 'T'.
+      * VALID-RECORD-SWITCH: USED WHEN VALIDATING A RECORD
+       01 VALID-RECORD-SWITCH PIC 9(1) VALUE ZERO.
+       01 INVALID-REASON PIC X(40) VALUE SPACES.
+
+      * MASTER-FOUND-SWITCH: 'Y' WHEN THE EMPLOYEE ID IS ON THE MASTER
+       01 MASTER-FOUND-SWITCH PIC X VALUE 'N'.
+
+      * ORIGINAL-HOURS: THE HOURS AS KEYED, BEFORE SPLITTING INTO
+      *     REGULAR/OVERTIME, USED FOR BONUS ELIGIBILITY, THE PAYROLL
+      *     REGISTER, AND DEPARTMENT SUBTOTALS
+       01 ORIGINAL-HOURS PIC 99V99 VALUE ZERO.
+       01 REGULAR-HOURS PIC 99V99 VALUE ZERO.
+       01 OVERTIME-HOURS PIC 99V99 VALUE ZERO.
+
+      * CONFIGURABLE OVERTIME MULTIPLIER, SELECTED BY OT-CODE ON THE
+      * INPUT RECORD (0 = TIME-AND-A-HALF, 1 = DOUBLE-TIME)
+       01 OT-MULTIPLIER-DATA PIC X(4) VALUE '1520'.
+       01 OT-MULTIPLIER-TABLE REDEFINES OT-MULTIPLIER-DATA.
+           03 OT-MULTIPLIER-ENTRY PIC 99 OCCURS 2 TIMES.
+       01 OT-TABLE-INDEX PIC 9 VALUE 1.
+       01 OT-MULTIPLIER-WORK PIC 9V9 VALUE 1.5.
+
+      * PAY COMPUTATION WORK FIELDS
+       01 GROSS-PAY-WORK PIC 9(9)V99 VALUE ZERO.
+       01 NET-PAY-WORK PIC 9(9)V99 VALUE ZERO.
+       01 FEDERAL-WITHHOLDING-RATE PIC 9V999 VALUE 0.150.
+       01 FICA-WITHHOLDING-RATE PIC 9V9999 VALUE 0.0765.
+       01 FEDERAL-WITHHOLDING-WORK PIC 9(9)V99 VALUE ZERO.
+       01 FICA-WITHHOLDING-WORK PIC 9(9)V99 VALUE ZERO.
+
+      * BONUS
+       01 BONUS-AMOUNT PIC 99V99 VALUE 50.00.
+       01 BONUS-ELIGIBLE-SWITCH PIC X VALUE 'N'.
+
+      * CONTROL TOTALS FOR THE PAYROLL REGISTER
+       01 TOTAL-HOURS-WORKED PIC 9(7)V99 VALUE ZERO.
+       01 TOTAL-GROSS-PAY PIC 9(9)V99 VALUE ZERO.
+       01 TOTAL-BONUS-PAID PIC 9(7)V99 VALUE ZERO.
+       01 EXCEPTION-COUNT PIC 9(5) VALUE ZERO.
+
+      * PER-DEPARTMENT-CATEGORY SUBTOTALS FOR THE PAYROLL REGISTER
+       01 DEPT-MFG-HOURS PIC 9(7)V99 VALUE ZERO.
+       01 DEPT-MFG-GROSS PIC 9(9)V99 VALUE ZERO.
+       01 DEPT-MKT-HOURS PIC 9(7)V99 VALUE ZERO.
+       01 DEPT-MKT-GROSS PIC 9(9)V99 VALUE ZERO.
+       01 DEPT-FIN-HOURS PIC 9(7)V99 VALUE ZERO.
+       01 DEPT-FIN-GROSS PIC 9(9)V99 VALUE ZERO.
+       01 DEPT-ADM-HOURS PIC 9(7)V99 VALUE ZERO.
+       01 DEPT-ADM-GROSS PIC 9(9)V99 VALUE ZERO.
+       01 DEPT-OTHER-HOURS PIC 9(7)V99 VALUE ZERO.
+       01 DEPT-OTHER-GROSS PIC 9(9)V99 VALUE ZERO.
+
+      * ERROR MESSAGES FOR THE EXCEPTION REPORT
+       01 ERR-NONNUMERIC-HOURS PIC X(40) VALUE 'NON-NUMERIC HOURS'.
+       01 ERR-NONNUMERIC-RATE  PIC X(40) VALUE 'NON-NUMERIC RATE'.
+       01 ERR-HOURS-OUT-OF-RANGE PIC X(40) VALUE 'HOURS OUT OF RANGE'.
+       01 ERR-RATE-OUT-OF-RANGE PIC X(40) VALUE 'RATE OUT OF RANGE'.
+       01 ERR-EMPLOYEE-NOT-ON-MASTER PIC X(40)
+           VALUE 'EMPLOYEE ID NOT ON MASTER FILE'.
+
+      * EXCEPTION REPORT LINE
+       01 EXCEPTION-LINE.
+           03 FILLER PIC X(16) VALUE 'EMPLOYEE ID: '.
+           03 EXC-EMPLOYEE-ID PIC 9(9).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 EXC-REASON PIC X(40).
+
+      * PAYROLL REGISTER LINES
+       01 REGISTER-LINE-EMPLOYEES.
+           03 FILLER PIC X(30) VALUE 'EMPLOYEES PROCESSED:'.
+           03 REG-EMPLOYEE-COUNT PIC ZZ9.
+
+       01 REGISTER-LINE-HOURS.
+           03 FILLER PIC X(30) VALUE 'TOTAL HOURS:'.
+           03 REG-TOTAL-HOURS PIC ZZZ,ZZ9.99.
+
+       01 REGISTER-LINE-GROSS.
+           03 FILLER PIC X(30) VALUE 'TOTAL GROSS PAY:'.
+           03 REG-TOTAL-GROSS PIC $$$$,$$$,$$9.99.
+
+       01 REGISTER-LINE-BONUS.
+           03 FILLER PIC X(30) VALUE 'TOTAL BONUS PAID:'.
+           03 REG-TOTAL-BONUS PIC $$$,$$9.99.
+
+       01 REGISTER-LINE-EXCEPTIONS.
+           03 FILLER PIC X(30) VALUE 'EXCEPTION RECORDS:'.
+           03 REG-EXCEPTION-COUNT PIC ZZ9.
+
+       01 REGISTER-LINE-UNAPPLIED-COMMISSION.
+           03 FILLER PIC X(30) VALUE 'UNAPPLIED COMMISSION ENTRIES:'.
+           03 REG-UNAPPLIED-COMMISSION-COUNT PIC ZZ9.
+           03 FILLER PIC X(10) VALUE 'AMOUNT:'.
+           03 REG-UNAPPLIED-COMMISSION-AMOUNT PIC $$$$,$$$,$$9.99.
+
+       01 REGISTER-LINE-DEPT.
+           03 REG-DEPT-LABEL PIC X(16).
+           03 FILLER PIC X(14) VALUE 'HOURS:'.
+           03 REG-DEPT-HOURS PIC ZZZ,ZZ9.99.
+           03 FILLER PIC X(10) VALUE 'GROSS:'.
+           03 REG-DEPT-GROSS PIC $$$$,$$$,$$9.99.
 
 
        PROCEDURE DIVISION.
@@ -78,14 +294,25 @@
       *
       *    PREPARE-REPORTS
       *
-      *    Entry point of the program. 
+      *    Entry point of the program.
       *
       ******************************************************************
        PREPARE-REPORTS.
-           
+
       *    OPEN THE FILES
-           OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           OPEN OUTPUT REGISTER-FILE.
+           OPEN I-O EMPLOYEE-MASTER.
+           OPEN I-O YTD-MASTER.
+
+      *    (RE-)LOAD THE EMPLOYEE MASTER FROM THE HR ROSTER FEED, IF
+      *    ONE WAS DROPPED OFF FOR THIS RUN
+           PERFORM LOAD-EMPLOYEE-MASTER-SEED.
+
+      *    LOAD THIS PERIOD'S COMMISSION PAYOUT EXTRACT, IF ANY
+           PERFORM LOAD-COMMISSION-EXTRACT.
 
       *    READ THE FIRST DATA RECORD IN FROM INPUT-FILE
            READ INPUT-FILE
@@ -93,26 +320,44 @@
                     MOVE 'NO' TO DATA-REMAINS-SWITCH
            END-READ.
 
-      *    LOOP THROUGH VALIDATING RECORDS UNTIL END OF FILE
-           PERFORM PROCESS-INPUT-RECORD
-               VARYING EMPLOYEE-SUBSCRIPT FROM 1 BY 1
-               UNTIL EMPLOYEE-SUBSCRIPT > 25 OR
-                     DATA-REMAINS-SWITCH = 'NO'.
-
-      *    IF ALL EMPLOYEES WORKED 35 HOURS, APPLY BONUSES.
-           IF HOURS-WORKED-SWITCH = 'T' THEN
-               PERFORM APPLY-BONUS
-                  VARYING EMPLOYEE-SUBSCRIPT FROM 1 BY 1
-                  UNTIL EMPLOYEE-SUBSCRIPT > EMPLOYEE-COUNT.
+      *    LOOP THROUGH VALIDATING AND PROCESSING RECORDS
+           PERFORM PROCESS-RECORDS
+               UNTIL DATA-REMAINS-SWITCH = 'NO'
+                  OR TABLE-FULL-SWITCH = 'Y'.
+
+      *    IF THE TABLE FILLED UP, WARN LOUDLY INSTEAD OF SILENTLY
+      *        DROPPING THE EMPLOYEE THAT OVERFLOWED IT - TABLE-FULL-
+      *        SWITCH IS SET AT THE MOMENT OF OVERFLOW, SO IT TELLS US
+      *        A RECORD WAS DROPPED EVEN IF THAT RECORD HAPPENED TO BE
+      *        THE LAST ONE IN THE FILE
+           IF TABLE-FULL-SWITCH = 'Y'
+               DISPLAY '*** WARNING: EMPLOYEE TABLE FULL AT '
+                   EMPLOYEE-TABLE-MAX
+                   ' - REMAINING INPUT RECORDS WERE NOT PROCESSED ***'
+           END-IF.
+
+      *    SORT THE TABLE BY LAST NAME, THEN FIRST NAME
+           PERFORM SORT-EMPLOYEES-BY-NAME.
 
       *    OUTPUT ALL OF THE EMPLOYEES
            PERFORM WRITE-OUTPUT
                   VARYING EMPLOYEE-SUBSCRIPT FROM 1 BY 1
                   UNTIL EMPLOYEE-SUBSCRIPT > EMPLOYEE-COUNT.
 
+      *    FIND ANY COMMISSION EXTRACT ENTRIES THAT NEVER MATCHED AN
+      *        EMPLOYEE, SO THE REGISTER CAN SURFACE THE MISSING PAYOUT
+           PERFORM CHECK-UNAPPLIED-COMMISSIONS.
+
+      *    WRITE THE PAYROLL REGISTER FOR THE RUN
+           PERFORM WRITE-PAYROLL-REGISTER.
+
       *    CLOSE THE FILES
            CLOSE INPUT-FILE
-                 OUTPUT-FILE.
+                 OUTPUT-FILE
+                 EXCEPTION-REPORT
+                 REGISTER-FILE
+                 EMPLOYEE-MASTER
+                 YTD-MASTER.
 
       *    EXIT THE PROGRAM
            STOP RUN.
@@ -121,41 +366,145 @@
 
       ******************************************************************
       *
-      *    PROCESS-INPUT-RECORD
+      *    LOAD-COMMISSION-EXTRACT
+      *
+      *    READS THIS PERIOD'S COMMISSION PAYOUT EXTRACT FROM THE
+      *    CAR-SALES SYSTEM INTO A TABLE, IF ONE WAS DROPPED OFF. NO
+      *    EXTRACT FILE IS NOT AN ERROR - IT JUST MEANS NO EMPLOYEE
+      *    GETS A COMMISSION ADD-ON THIS PERIOD.
+      *
+      ******************************************************************
+       LOAD-COMMISSION-EXTRACT.
+           MOVE 'YES' TO COMMISSION-DATA-REMAINS-SWITCH.
+           OPEN INPUT COMMISSION-EXTRACT-FILE.
+
+           READ COMMISSION-EXTRACT-FILE
+               AT END
+                   MOVE 'NO' TO COMMISSION-DATA-REMAINS-SWITCH
+           END-READ.
+
+           PERFORM UNTIL COMMISSION-DATA-REMAINS-SWITCH = 'NO'
+               IF COMMISSION-COUNT < 500
+                   ADD 1 TO COMMISSION-COUNT
+                   MOVE CE-SALESPERSON TO
+                       COMM-SALESPERSON (COMMISSION-COUNT)
+                   MOVE CE-TOTAL-COMMISSION TO
+                       COMM-AMOUNT (COMMISSION-COUNT)
+               END-IF
+               READ COMMISSION-EXTRACT-FILE
+                   AT END
+                       MOVE 'NO' TO COMMISSION-DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
+
+           CLOSE COMMISSION-EXTRACT-FILE.
+
+
+
+      ******************************************************************
+      *
+      *    CHECK-UNAPPLIED-COMMISSIONS
+      *
+      *    AFTER ALL EMPLOYEES HAVE BEEN PROCESSED, SCANS THE COMMISSION
+      *    EXTRACT TABLE FOR ENTRIES THAT NEVER MATCHED ANY EMPLOYEE'S
+      *    LAST NAME (COMM-MATCHED STILL 'N') AND TOTALS THEM UP, SO A
+      *    SALESPERSON NAME THAT DOESN'T MATCH ANY EMPLOYEE ON THE
+      *    MASTER SHOWS UP AS A MISSING PAYOUT INSTEAD OF JUST QUIETLY
+      *    NEVER REACHING GROSS PAY.
+      *
+      ******************************************************************
+       CHECK-UNAPPLIED-COMMISSIONS.
+           MOVE ZERO TO UNAPPLIED-COMMISSION-COUNT.
+           MOVE ZERO TO UNAPPLIED-COMMISSION-AMOUNT.
+           MOVE 1 TO COMMISSION-INDEX.
+
+           PERFORM UNTIL COMMISSION-INDEX > COMMISSION-COUNT
+               IF COMM-MATCHED (COMMISSION-INDEX) = 'N'
+                   ADD 1 TO UNAPPLIED-COMMISSION-COUNT
+                   ADD COMM-AMOUNT (COMMISSION-INDEX)
+                       TO UNAPPLIED-COMMISSION-AMOUNT
+               END-IF
+               ADD 1 TO COMMISSION-INDEX
+           END-PERFORM.
+
+           IF UNAPPLIED-COMMISSION-COUNT IS GREATER THAN ZERO
+               DISPLAY '*** WARNING: ' UNAPPLIED-COMMISSION-COUNT
+                   ' COMMISSION EXTRACT ENTRIES TOTALING '
+                   UNAPPLIED-COMMISSION-AMOUNT
+                   ' DID NOT MATCH ANY EMPLOYEE AND WERE NOT PAID ***'
+           END-IF.
+
+
+
+      ******************************************************************
+      *
+      *    LOAD-EMPLOYEE-MASTER-SEED
       *
-      *    PROCESSES THE INPUT RECORD BY DOING THE FOLLOWING:
-      *        - MOVES NAME DATA TO RELEVANT FIELD
-      *        - CHECKS IF EMPLOYEE WORKED MORE THAN 35 HOURS
-      *        - CALCULATES THE GROSS PAY
-      *        - READS THE NEXT RECORD IN
+      *    ENROLLS/UPDATES EMPLOYEES ON THE EMPLOYEE MASTER FROM AN HR
+      *    ROSTER FEED DROPPED OFF FOR THIS RUN. THIS IS THE ONLY PATH
+      *    THAT PUTS AN EMPLOYEE ON THE MASTER - PAYROLL INPUT RECORDS
+      *    ARE ONLY EVER CROSS-CHECKED AGAINST IT, NEVER USED TO
+      *    ENROLL SOMEONE, SINCE ONBOARDING A NEW EMPLOYEE IS AN HR
+      *    ACTION OUTSIDE THIS PROGRAM'S SCOPE. NO FEED FILE IS NOT AN
+      *    ERROR - IT JUST MEANS THE MASTER CARRIES OVER UNCHANGED
+      *    FROM THE LAST RUN THAT HAD ONE.
       *
       ******************************************************************
-       PROCESS-INPUT-RECORD.
+       LOAD-EMPLOYEE-MASTER-SEED.
+           MOVE 'YES' TO SEED-DATA-REMAINS-SWITCH.
+           OPEN INPUT EMPLOYEE-MASTER-SEED.
+
+           READ EMPLOYEE-MASTER-SEED
+               AT END
+                   MOVE 'NO' TO SEED-DATA-REMAINS-SWITCH
+           END-READ.
+
+           PERFORM UNTIL SEED-DATA-REMAINS-SWITCH = 'NO'
+               MOVE SEED-EMPLOYEE-ID TO MASTER-EMPLOYEE-ID
+
+      *        A SUCCESSFUL KEYED READ REPLACES THE WHOLE RECORD AREA
+      *        WITH WHAT IS ON DISK, SO THE SEED'S NAME FIELDS HAVE TO
+      *        GO BACK IN AFTER THE READ, NOT BEFORE IT, OR AN UPDATE
+      *        TO AN EXISTING EMPLOYEE'S NAME NEVER TAKES EFFECT.
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       MOVE SEED-LAST-NAME TO MASTER-LAST-NAME
+                       MOVE SEED-FIRST-NAME TO MASTER-FIRST-NAME
+                       WRITE EMPLOYEE-MASTER-RECORD
+                   NOT INVALID KEY
+                       MOVE SEED-LAST-NAME TO MASTER-LAST-NAME
+                       MOVE SEED-FIRST-NAME TO MASTER-FIRST-NAME
+                       REWRITE EMPLOYEE-MASTER-RECORD
+               END-READ
+
+               READ EMPLOYEE-MASTER-SEED
+                   AT END
+                       MOVE 'NO' TO SEED-DATA-REMAINS-SWITCH
+               END-READ
+           END-PERFORM.
 
-      *    MOVE NAME DATA FROM INPUT-RECORD TO EMPLOYEE TABLE AT INDEX
-           MOVE FIRST-NAME OF INPUT-RECORD 
-               TO FIRST-NAME OF EMPLOYEE (EMPLOYEE-SUBSCRIPT).
-           MOVE LAST-NAME OF INPUT-RECORD 
-               TO LAST-NAME OF EMPLOYEE (EMPLOYEE-SUBSCRIPT).
+           CLOSE EMPLOYEE-MASTER-SEED.
 
-      *    CHECK IF HOURS WORKED IS LESS THAN 35
-      *        IF < 35, SET HOURS-WORKED-SWITCH TO 'F'.
-           IF HOURS < 35 THEN
-               MOVE 'F' TO HOURS-WORKED-SWITCH.
 
-      *    CALCULATE THE GROSS PAY, REMEMBERING OVERTIME, MOVE TO TABLE
-           COMPUTE MATH-HELPER = HOURS * RATE.
-           IF HOURS > 40 THEN
-               COMPUTE HOURS = HOURS - 40
-               COMPUTE MATH-HELPER = HOURS * RATE / 2 + MATH-HELPER.
 
-           MOVE MATH-HELPER TO GROSS-PAY OF
-               EMPLOYEE (EMPLOYEE-SUBSCRIPT).
+      ******************************************************************
+      *
+      *    PROCESS-RECORDS
+      *
+      *    VALIDATES THE CURRENT INPUT RECORD AND ROUTES IT TO EITHER
+      *    THE EMPLOYEE TABLE OR THE EXCEPTION REPORT, THEN READS THE
+      *    NEXT RECORD.
+      *
+      ******************************************************************
+       PROCESS-RECORDS.
+           PERFORM VALIDATE-EMPLOYEE-RECORD.
 
-      *    INCREMENT THE EMPLOYEE-COUNTER.
-           ADD 1 TO EMPLOYEE-COUNT.
+           IF VALID-RECORD-SWITCH IS ZERO
+               PERFORM PROCESS-VALID-EMPLOYEE
+           ELSE
+               PERFORM PROCESS-EXCEPTION-RECORD
+           END-IF.
 
-      *    READ THE NEXT RECORD IN
            READ INPUT-FILE
                 AT END
                     MOVE 'NO' TO DATA-REMAINS-SWITCH
@@ -165,18 +514,332 @@
 
       ******************************************************************
       *
-      *    APPLY-BONUS.
+      *    VALIDATE-EMPLOYEE-RECORD
+      *
+      *    VALIDATES THAT HOURS AND RATE ARE NUMERIC AND WITHIN A SANE
+      *    RANGE, AND THAT THE EMPLOYEE ID IS ON THE EMPLOYEE MASTER,
+      *    BEFORE ANY PAY IS COMPUTED FOR THE RECORD.
+      *
+      ******************************************************************
+       VALIDATE-EMPLOYEE-RECORD.
+           MOVE ZERO TO VALID-RECORD-SWITCH.
+           MOVE SPACES TO INVALID-REASON.
+
+           IF HOURS OF INPUT-RECORD IS NOT NUMERIC
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-NONNUMERIC-HOURS TO INVALID-REASON.
+
+           IF RATE OF INPUT-RECORD IS NOT NUMERIC
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-NONNUMERIC-RATE TO INVALID-REASON.
+
+           IF VALID-RECORD-SWITCH IS ZERO
+               IF HOURS OF INPUT-RECORD < 0 OR
+                    HOURS OF INPUT-RECORD > 80
+                   ADD 1 TO VALID-RECORD-SWITCH
+                   MOVE ERR-HOURS-OUT-OF-RANGE TO INVALID-REASON
+               END-IF
+               IF RATE OF INPUT-RECORD <= 0 OR
+                    RATE OF INPUT-RECORD > 75
+                   ADD 1 TO VALID-RECORD-SWITCH
+                   MOVE ERR-RATE-OUT-OF-RANGE TO INVALID-REASON
+               END-IF
+           END-IF.
+
+           IF VALID-RECORD-SWITCH IS ZERO
+               PERFORM VALIDATE-AGAINST-EMPLOYEE-MASTER.
+
+
+
+      ******************************************************************
+      *
+      *    VALIDATE-AGAINST-EMPLOYEE-MASTER
+      *
+      *    CROSS-CHECKS THE EMPLOYEE ID ON THE INPUT RECORD AGAINST THE
+      *    EMPLOYEE MASTER SO TWO EMPLOYEES WHO HAPPEN TO SHARE A NAME
+      *    ARE NEVER CONFUSED WITH ONE ANOTHER.
+      *
+      ******************************************************************
+       VALIDATE-AGAINST-EMPLOYEE-MASTER.
+           MOVE 'N' TO MASTER-FOUND-SWITCH.
+           MOVE EMPLOYEE-ID OF INPUT-RECORD TO MASTER-EMPLOYEE-ID.
+
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'N' TO MASTER-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO MASTER-FOUND-SWITCH
+           END-READ.
+
+           IF MASTER-FOUND-SWITCH = 'N'
+               ADD 1 TO VALID-RECORD-SWITCH
+               MOVE ERR-EMPLOYEE-NOT-ON-MASTER TO INVALID-REASON.
+
+
+
+      ******************************************************************
+      *
+      *    PROCESS-EXCEPTION-RECORD
+      *
+      *    WRITES A RECORD THAT FAILED VALIDATION TO THE EXCEPTION
+      *    REPORT INSTEAD OF LETTING IT PRODUCE GARBAGE PAY.
+      *
+      ******************************************************************
+       PROCESS-EXCEPTION-RECORD.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE EMPLOYEE-ID OF INPUT-RECORD TO EXC-EMPLOYEE-ID.
+           MOVE INVALID-REASON TO EXC-REASON.
+           MOVE EXCEPTION-LINE TO EXCEPTION-PRINT-LINE.
+           WRITE EXCEPTION-PRINT-LINE.
+
+
+
+      ******************************************************************
+      *
+      *    PROCESS-VALID-EMPLOYEE
+      *
+      *    COMPUTES PAY FOR A VALIDATED EMPLOYEE, ADDS THEM TO THE
+      *    EMPLOYEE TABLE, UPDATES THEIR YEAR-TO-DATE TOTALS, AND
+      *    ACCUMULATES THE RUN'S CONTROL TOTALS.
+      *
+      ******************************************************************
+       PROCESS-VALID-EMPLOYEE.
+           IF EMPLOYEE-COUNT >= EMPLOYEE-TABLE-MAX
+               MOVE 'Y' TO TABLE-FULL-SWITCH
+           ELSE
+               MOVE HOURS OF INPUT-RECORD TO ORIGINAL-HOURS
+
+               PERFORM COMPUTE-GROSS-PAY
+               PERFORM APPLY-COMMISSION-EXTRACT
+               PERFORM CHECK-BONUS-ELIGIBILITY
+               PERFORM COMPUTE-NET-PAY
+
+               ADD 1 TO EMPLOYEE-COUNT
+
+               MOVE FIRST-NAME OF INPUT-RECORD
+                   TO FIRST-NAME OF EMPLOYEE (EMPLOYEE-COUNT)
+               MOVE LAST-NAME OF INPUT-RECORD
+                   TO LAST-NAME OF EMPLOYEE (EMPLOYEE-COUNT)
+               MOVE EMPLOYEE-ID OF INPUT-RECORD
+                   TO EMPLOYEE-ID OF EMPLOYEE (EMPLOYEE-COUNT)
+               MOVE DEPARTMENT-CODE OF INPUT-RECORD
+                   TO DEPARTMENT-CODE OF EMPLOYEE (EMPLOYEE-COUNT)
+               MOVE GROSS-PAY-WORK TO GROSS-PAY OF
+                   EMPLOYEE (EMPLOYEE-COUNT)
+               MOVE NET-PAY-WORK TO NET-PAY OF
+                   EMPLOYEE (EMPLOYEE-COUNT)
+
+               PERFORM UPDATE-YTD-MASTER
+
+      *        ACCUMULATE CONTROL TOTALS FOR THE PAYROLL REGISTER
+               ADD ORIGINAL-HOURS TO TOTAL-HOURS-WORKED
+               ADD GROSS-PAY-WORK TO TOTAL-GROSS-PAY
+               PERFORM ACCUMULATE-DEPARTMENT-TOTALS
+           END-IF.
+
+
+
+      ******************************************************************
+      *
+      *    COMPUTE-GROSS-PAY
+      *
+      *    SPLITS THE HOURS WORKED INTO REGULAR AND OVERTIME, AND
+      *    APPLIES THE OVERTIME MULTIPLIER SELECTED BY OT-CODE.
+      *
+      ******************************************************************
+       COMPUTE-GROSS-PAY.
+           IF ORIGINAL-HOURS > 40
+               MOVE 40 TO REGULAR-HOURS
+               COMPUTE OVERTIME-HOURS = ORIGINAL-HOURS - 40
+           ELSE
+               MOVE ORIGINAL-HOURS TO REGULAR-HOURS
+               MOVE ZERO TO OVERTIME-HOURS
+           END-IF.
+
+           PERFORM DETERMINE-OT-MULTIPLIER.
+
+           COMPUTE GROSS-PAY-WORK ROUNDED =
+               (REGULAR-HOURS * RATE OF INPUT-RECORD)
+               + (OVERTIME-HOURS * RATE OF INPUT-RECORD
+                  * OT-MULTIPLIER-WORK).
+
+
+
+      ******************************************************************
+      *
+      *    APPLY-COMMISSION-EXTRACT
+      *
+      *    IF THIS EMPLOYEE'S LAST NAME MATCHES A SALESPERSON ON THE
+      *    COMMISSION EXTRACT LOADED AT THE START OF THE RUN, ADDS THAT
+      *    COMMISSION TOTAL INTO GROSS PAY AS AN ADDITIONAL PAY
+      *    COMPONENT, SO IT GETS TAXED AND NETTED LIKE THE REST OF THE
+      *    EMPLOYEE'S GROSS PAY INSTEAD OF BEING HANDED OUT SEPARATELY.
+      *
+      ******************************************************************
+       APPLY-COMMISSION-EXTRACT.
+           MOVE ZERO TO COMMISSION-AMOUNT-WORK.
+           MOVE 1 TO COMMISSION-INDEX.
+
+           PERFORM UNTIL COMMISSION-INDEX > COMMISSION-COUNT
+               IF COMM-SALESPERSON (COMMISSION-INDEX) =
+                       LAST-NAME OF INPUT-RECORD
+                   MOVE COMM-AMOUNT (COMMISSION-INDEX)
+                       TO COMMISSION-AMOUNT-WORK
+                   MOVE 'Y' TO COMM-MATCHED (COMMISSION-INDEX)
+                   MOVE COMMISSION-COUNT TO COMMISSION-INDEX
+               END-IF
+               ADD 1 TO COMMISSION-INDEX
+           END-PERFORM.
+
+           ADD COMMISSION-AMOUNT-WORK TO GROSS-PAY-WORK.
+
+
+
+      ******************************************************************
+      *
+      *    DETERMINE-OT-MULTIPLIER
+      *
+      *    LOOKS UP THE OVERTIME MULTIPLIER FOR OT-CODE ON THE INPUT
+      *    RECORD (0 = TIME-AND-A-HALF, 1 = DOUBLE-TIME) INSTEAD OF
+      *    ASSUMING TIME-AND-A-HALF FOR EVERY RECORD.
+      *
+      ******************************************************************
+       DETERMINE-OT-MULTIPLIER.
+           COMPUTE OT-TABLE-INDEX = OT-CODE OF INPUT-RECORD + 1.
+           IF OT-TABLE-INDEX < 1 OR OT-TABLE-INDEX > 2
+               MOVE 1 TO OT-TABLE-INDEX
+           END-IF.
+           COMPUTE OT-MULTIPLIER-WORK =
+               OT-MULTIPLIER-ENTRY (OT-TABLE-INDEX) / 10.
+
+
+
+      ******************************************************************
+      *
+      *    COMPUTE-NET-PAY
+      *
+      *    WITHHOLDS FEDERAL AND FICA TAX FROM GROSS PAY TO ARRIVE AT
+      *    THE ACTUAL PAYABLE AMOUNT.
+      *
+      ******************************************************************
+       COMPUTE-NET-PAY.
+           COMPUTE FEDERAL-WITHHOLDING-WORK ROUNDED =
+               GROSS-PAY-WORK * FEDERAL-WITHHOLDING-RATE.
+           COMPUTE FICA-WITHHOLDING-WORK ROUNDED =
+               GROSS-PAY-WORK * FICA-WITHHOLDING-RATE.
+           COMPUTE NET-PAY-WORK ROUNDED =
+               GROSS-PAY-WORK - FEDERAL-WITHHOLDING-WORK
+               - FICA-WITHHOLDING-WORK.
+
+
+
+      ******************************************************************
+      *
+      *    CHECK-BONUS-ELIGIBILITY
+      *
+      *    A $50 BONUS IS ADDED FOR ANY EMPLOYEE WHO WORKED AT LEAST 35
+      *    HOURS THIS PERIOD, JUDGED ON THAT EMPLOYEE'S OWN HOURS - NOT
+      *    A COMPANY-WIDE SWITCH THAT ONE PART-TIME EMPLOYEE CAN ZERO
+      *    OUT FOR EVERYBODY ELSE. THE BONUS IS FOLDED INTO GROSS PAY
+      *    HERE, BEFORE COMPUTE-NET-PAY RUNS, SO IT IS SUBJECT TO
+      *    FEDERAL/FICA WITHHOLDING LIKE THE REST OF THE EMPLOYEE'S PAY
+      *    RATHER THAN BEING HANDED OUT TAX-FREE.
+      *
+      ******************************************************************
+       CHECK-BONUS-ELIGIBILITY.
+           IF ORIGINAL-HOURS >= 35
+               MOVE 'Y' TO BONUS-ELIGIBLE-SWITCH
+               ADD BONUS-AMOUNT TO GROSS-PAY-WORK
+               ADD BONUS-AMOUNT TO TOTAL-BONUS-PAID
+           ELSE
+               MOVE 'N' TO BONUS-ELIGIBLE-SWITCH
+           END-IF.
+
+
+
+      ******************************************************************
+      *
+      *    UPDATE-YTD-MASTER
+      *
+      *    ADDS THIS PERIOD'S PAY TO THE EMPLOYEE'S YEAR-TO-DATE
+      *    TOTALS SO THEY ARE AVAILABLE FOR W-2 PREP AT YEAR END.
+      *
+      ******************************************************************
+       UPDATE-YTD-MASTER.
+           MOVE EMPLOYEE-ID OF INPUT-RECORD TO YTD-EMPLOYEE-ID.
+
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE GROSS-PAY-WORK TO YTD-GROSS-PAY
+                   MOVE NET-PAY-WORK TO YTD-NET-PAY
+                   WRITE YTD-MASTER-RECORD
+               NOT INVALID KEY
+                   ADD GROSS-PAY-WORK TO YTD-GROSS-PAY
+                   ADD NET-PAY-WORK TO YTD-NET-PAY
+                   REWRITE YTD-MASTER-RECORD
+           END-READ.
+
+
+
+      ******************************************************************
+      *
+      *    ACCUMULATE-DEPARTMENT-TOTALS
+      *
+      *    ADDS THIS EMPLOYEE'S HOURS AND GROSS PAY TO THE SUBTOTAL FOR
+      *    THEIR DEPARTMENT CLASSIFICATION.
+      *
+      ******************************************************************
+       ACCUMULATE-DEPARTMENT-TOTALS.
+           IF MANUFACTURING OF INPUT-RECORD
+               ADD ORIGINAL-HOURS TO DEPT-MFG-HOURS
+               ADD GROSS-PAY-WORK TO DEPT-MFG-GROSS
+           ELSE
+           IF MARKETING OF INPUT-RECORD
+               ADD ORIGINAL-HOURS TO DEPT-MKT-HOURS
+               ADD GROSS-PAY-WORK TO DEPT-MKT-GROSS
+           ELSE
+           IF FINANCIAL OF INPUT-RECORD
+               ADD ORIGINAL-HOURS TO DEPT-FIN-HOURS
+               ADD GROSS-PAY-WORK TO DEPT-FIN-GROSS
+           ELSE
+           IF ADMINISTRATIVE OF INPUT-RECORD
+               ADD ORIGINAL-HOURS TO DEPT-ADM-HOURS
+               ADD GROSS-PAY-WORK TO DEPT-ADM-GROSS
+           ELSE
+               ADD ORIGINAL-HOURS TO DEPT-OTHER-HOURS
+               ADD GROSS-PAY-WORK TO DEPT-OTHER-GROSS
+           END-IF END-IF END-IF END-IF.
+
+
+
+      ******************************************************************
+      *
+      *    SORT-EMPLOYEES-BY-NAME
       *
-      *    IF ALL EMPLOYEES WORKED 35+ HOURS, APPLY A $50 BONUS TO ALL.
+      *    SORTS THE EMPLOYEE TABLE BY LAST NAME, THEN FIRST NAME,
+      *    BEFORE OUTPUT.TXT IS WRITTEN, SO THE PRINTED OUTPUT DOESN'T
+      *    DEPEND ON INPUT.TXT ALREADY BEING IN NAME ORDER.
       *
       ******************************************************************
-       APPLY-BONUS.
+       SORT-EMPLOYEES-BY-NAME.
+           PERFORM VARYING SORT-INDEX-1 FROM 1 BY 1
+               UNTIL SORT-INDEX-1 >= EMPLOYEE-COUNT
+               PERFORM VARYING SORT-INDEX-2 FROM 1 BY 1
+                   UNTIL SORT-INDEX-2 > EMPLOYEE-COUNT - SORT-INDEX-1
+                   IF LAST-NAME OF EMPLOYEE (SORT-INDEX-2) >
+                        LAST-NAME OF EMPLOYEE (SORT-INDEX-2 + 1)
+                      OR (LAST-NAME OF EMPLOYEE (SORT-INDEX-2) =
+                            LAST-NAME OF EMPLOYEE (SORT-INDEX-2 + 1)
+                          AND FIRST-NAME OF EMPLOYEE (SORT-INDEX-2) >
+                            FIRST-NAME OF EMPLOYEE (SORT-INDEX-2 + 1))
+                       MOVE EMPLOYEE (SORT-INDEX-2) TO EMPLOYEE-SWAP
+                       MOVE EMPLOYEE (SORT-INDEX-2 + 1)
+                           TO EMPLOYEE (SORT-INDEX-2)
+                       MOVE EMPLOYEE-SWAP TO EMPLOYEE (SORT-INDEX-2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
-      *    LOOP THROUGH ALL EMPLOYEES IN TABLE, ADD 50 TO EACH PAY
-           COMPUTE MATH-HELPER = 50 + 
-               GROSS-PAY OF EMPLOYEE (EMPLOYEE-SUBSCRIPT).
-           MOVE MATH-HELPER TO GROSS-PAY OF
-               EMPLOYEE (EMPLOYEE-SUBSCRIPT).
 
 
       ******************************************************************
@@ -190,9 +853,78 @@
 
       *    FOR EACH EMPLOYEE IN THE EMPLOYEES TABLE
       *        WRITE THE EMPLOYEE TO THE OUTPUT FILE.
-           MOVE CORRESPONDING EMPLOYEE (EMPLOYEE-SUBSCRIPT) 
+           MOVE CORRESPONDING EMPLOYEE (EMPLOYEE-SUBSCRIPT)
                TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
 
 
-       END PROGRAM ASSIGNMENT2.
\ No newline at end of file
+
+      ******************************************************************
+      *
+      *    WRITE-PAYROLL-REGISTER
+      *
+      *    WRITES THE RUN'S CONTROL TOTALS AND PER-DEPARTMENT SUBTOTALS
+      *    SO THE RUN CAN BE RECONCILED BEFORE CHECKS GO OUT.
+      *
+      ******************************************************************
+       WRITE-PAYROLL-REGISTER.
+           MOVE EMPLOYEE-COUNT TO REG-EMPLOYEE-COUNT.
+           MOVE REGISTER-LINE-EMPLOYEES TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE TOTAL-HOURS-WORKED TO REG-TOTAL-HOURS.
+           MOVE REGISTER-LINE-HOURS TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE TOTAL-GROSS-PAY TO REG-TOTAL-GROSS.
+           MOVE REGISTER-LINE-GROSS TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE TOTAL-BONUS-PAID TO REG-TOTAL-BONUS.
+           MOVE REGISTER-LINE-BONUS TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE EXCEPTION-COUNT TO REG-EXCEPTION-COUNT.
+           MOVE REGISTER-LINE-EXCEPTIONS TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE UNAPPLIED-COMMISSION-COUNT
+               TO REG-UNAPPLIED-COMMISSION-COUNT.
+           MOVE UNAPPLIED-COMMISSION-AMOUNT
+               TO REG-UNAPPLIED-COMMISSION-AMOUNT.
+           MOVE REGISTER-LINE-UNAPPLIED-COMMISSION
+               TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE 'MANUFACTURING:' TO REG-DEPT-LABEL.
+           MOVE DEPT-MFG-HOURS TO REG-DEPT-HOURS.
+           MOVE DEPT-MFG-GROSS TO REG-DEPT-GROSS.
+           MOVE REGISTER-LINE-DEPT TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE 'MARKETING:' TO REG-DEPT-LABEL.
+           MOVE DEPT-MKT-HOURS TO REG-DEPT-HOURS.
+           MOVE DEPT-MKT-GROSS TO REG-DEPT-GROSS.
+           MOVE REGISTER-LINE-DEPT TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE 'FINANCIAL:' TO REG-DEPT-LABEL.
+           MOVE DEPT-FIN-HOURS TO REG-DEPT-HOURS.
+           MOVE DEPT-FIN-GROSS TO REG-DEPT-GROSS.
+           MOVE REGISTER-LINE-DEPT TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE 'ADMINISTRATIVE:' TO REG-DEPT-LABEL.
+           MOVE DEPT-ADM-HOURS TO REG-DEPT-HOURS.
+           MOVE DEPT-ADM-GROSS TO REG-DEPT-GROSS.
+           MOVE REGISTER-LINE-DEPT TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+           MOVE 'UNCLASSIFIED:' TO REG-DEPT-LABEL.
+           MOVE DEPT-OTHER-HOURS TO REG-DEPT-HOURS.
+           MOVE DEPT-OTHER-GROSS TO REG-DEPT-GROSS.
+           MOVE REGISTER-LINE-DEPT TO REGISTER-PRINT-LINE.
+           WRITE REGISTER-PRINT-LINE.
+
+
+       END PROGRAM ASSIGNMENT2.
